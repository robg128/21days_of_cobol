@@ -7,28 +7,76 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. menu03.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            COPY "slmnu01.cbl".
        DATA DIVISION.
+       FILE SECTION.
+            COPY "fdmnu01.cbl".
        WORKING-STORAGE SECTION.
-       01   MENU-PICK          PIC 9.
-            88 PICK-IS-EXIT    VALUE 9.
-            88 PICK-IS-VALID  VALUES 1 THRU 3, 9.
+       01   MENU-PICK          PIC 99.
+            88 PICK-IS-EXIT    VALUE 99.
+            88 PICK-IS-VALID  VALUES 1 THRU 4, 99.
+
+       01   MENU-USAGE-STATUS  PIC XX.
+       01   MENU-OPERATOR-ID   PIC X(08).
 
        PROCEDURE DIVISION.
        PROGRAM-BEGIN.
 
+            PERFORM SIGN-ON-TO-MENU.
+            PERFORM OPEN-USAGE-FILE.
             MOVE 1 TO MENU-PICK.
             PERFORM GET-AND-DO-PICK
                UNTIL PICK-IS-EXIT.
+            CLOSE MENU-USAGE-FILE.
 
             DISPLAY "Thank you. Exiting".
 
        PROGRAM-DONE.
             STOP RUN.
 
+      *--------------------------------
+      * CAPTURE WHO IS RUNNING THE MENU
+      * SO EVERY SELECTION CAN BE
+      * LOGGED AGAINST A REAL OPERATOR
+      * INSTEAD OF "UNKNOWN".
+      *--------------------------------
+       SIGN-ON-TO-MENU.
+            DISPLAY "ENTER OPERATOR ID: " WITH NO ADVANCING.
+            ACCEPT MENU-OPERATOR-ID.
+
+      *--------------------------------
+      * OPEN THE USAGE LOG FOR
+      * APPENDING.  IF IT HAS NEVER
+      * BEEN WRITTEN TO BEFORE, CREATE
+      * IT FIRST.
+      *--------------------------------
+       OPEN-USAGE-FILE.
+            OPEN EXTEND MENU-USAGE-FILE.
+            IF MENU-USAGE-STATUS = "35"
+                OPEN OUTPUT MENU-USAGE-FILE
+                CLOSE MENU-USAGE-FILE
+                OPEN EXTEND MENU-USAGE-FILE.
+
        GET-AND-DO-PICK.
             PERFORM GET-THE-MENU-PICK.
+            PERFORM WRITE-USAGE-RECORD.
             PERFORM DO-THE-MENU-PICK.
 
+      *--------------------------------
+      * LOG EVERY SELECTION -- VALID OR
+      * NOT -- SO THE LOG SHOWS WHAT
+      * WAS ACTUALLY TYPED AT THE
+      * MENU, NOT JUST WHAT RAN.
+      *--------------------------------
+       WRITE-USAGE-RECORD.
+            MOVE MENU-OPERATOR-ID TO MNU-OPERATOR-ID.
+            MOVE MENU-PICK TO MNU-MENU-PICK.
+            ACCEPT MNU-USAGE-DATE FROM DATE YYYYMMDD.
+            ACCEPT MNU-USAGE-TIME FROM TIME.
+            WRITE MENU-USAGE-RECORD.
+
        GET-THE-MENU-PICK.
             PERFORM DISPLAY-THE-MENU.
             PERFORM GET-THE-PICK.
@@ -37,25 +85,28 @@
             IF NOT PICK-IS-VALID
                 DISPLAY "Invalid selection".
             IF MENU-PICK = 1
-                DISPLAY "One for the money.".
+                CALL "vndchg01".
             IF MENU-PICK = 2
-                DISPLAY "Two for the show.".
+                CALL "vndadd01".
             IF MENU-PICK = 3
-                DISPLAY "Three to get ready.".
+                CALL "vndinq01".
+            IF MENU-PICK = 4
+                CALL "cmpint03".
 
        DISPLAY-THE-MENU.
-            DISPLAY "Please enter the number of the message".
-            DISPLAY "that you wish to display.".
+            DISPLAY "Please enter the number of the function".
+            DISPLAY "that you wish to run.".
       * Display a blank line
             DISPLAY " ".
-            DISPLAY "1. First Message".
-            DISPLAY "2. Second Message".
-            DISPLAY "3. Third Message".
+            DISPLAY "1. Change a vendor record".
+            DISPLAY "2. Add a new vendor".
+            DISPLAY "3. Vendor inquiry (lookup only)".
+            DISPLAY "4. Compound interest calculator".
       *Display a blank line
             DISPLAY " ".
-            DISPLAY "9. EXIT".
+            DISPLAY "99. EXIT".
             DISPLAY " ".
-            DISPLAY "Your selection (1-3)?".
+            DISPLAY "Your selection (1-4, 99 to exit)?".
 
        GET-THE-PICK.
             ACCEPT MENU-PICK.
