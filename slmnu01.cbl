@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Author: Felix Eisenmenger
+      * Date:
+      * Purpose: FILE-CONTROL entry for MENU-USAGE-FILE, the usage
+      *          log for menu03.
+      * Tectonics: cobc
+      ******************************************************************
+           SELECT MENU-USAGE-FILE ASSIGN TO "MENUUSE.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS MENU-USAGE-STATUS.
