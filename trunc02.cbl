@@ -7,9 +7,25 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. trunc01.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT TRUNC-LOG-FILE ASSIGN TO "TRUNCLOG.DAT"
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS TRUNC-LOG-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD   TRUNC-LOG-FILE
+            LABEL RECORDS ARE STANDARD.
+
+       01   TRUNC-LOG-RECORD.
+            05 TLR-LOG-DATE        PIC 9(8).
+            05 TLR-LOG-TIME        PIC 9(8).
+            05 TLR-LOG-TEXT        PIC X(30).
 
        WORKING-STORAGE SECTION.
+       01   TRUNC-LOG-STATUS       PIC XX.
+       01   LOG-LINE-HOLD          PIC X(30).
+
        01   6-BYTES    PIC X(6).
        01   5-BYTES    PIC X(5).
        01   4-BYTES    PIC X(4).
@@ -25,6 +41,8 @@
 
        PROCEDURE DIVISION.
        PROGRAM-BEGIN.
+            PERFORM OPEN-LOG-FILE.
+
             MOVE "Hello" TO 6-BYTES 5-BYTES
                             4-BYTES 3-BYTES
                             2-BYTES 1-BYTE
@@ -33,17 +51,77 @@
                          2-DIGITS 1-DIGIT
 
             DISPLAY 6-BYTES.
+            MOVE 6-BYTES TO LOG-LINE-HOLD.
+            PERFORM WRITE-LOG-RECORD.
+
             DISPLAY 5-BYTES.
+            MOVE 5-BYTES TO LOG-LINE-HOLD.
+            PERFORM WRITE-LOG-RECORD.
+
             DISPLAY 4-BYTES.
+            MOVE 4-BYTES TO LOG-LINE-HOLD.
+            PERFORM WRITE-LOG-RECORD.
+
             DISPLAY 3-BYTES.
+            MOVE 3-BYTES TO LOG-LINE-HOLD.
+            PERFORM WRITE-LOG-RECORD.
+
             DISPLAY 2-BYTES.
+            MOVE 2-BYTES TO LOG-LINE-HOLD.
+            PERFORM WRITE-LOG-RECORD.
+
             DISPLAY 1-BYTE.
+            MOVE 1-BYTE TO LOG-LINE-HOLD.
+            PERFORM WRITE-LOG-RECORD.
 
             DISPLAY 5-DIGITS.
+            MOVE 5-DIGITS TO LOG-LINE-HOLD.
+            PERFORM WRITE-LOG-RECORD.
+
             DISPLAY 4-DIGITS.
+            MOVE 4-DIGITS TO LOG-LINE-HOLD.
+            PERFORM WRITE-LOG-RECORD.
+
             DISPLAY 3-DIGITS.
+            MOVE 3-DIGITS TO LOG-LINE-HOLD.
+            PERFORM WRITE-LOG-RECORD.
+
             DISPLAY 2-DIGITS.
+            MOVE 2-DIGITS TO LOG-LINE-HOLD.
+            PERFORM WRITE-LOG-RECORD.
+
             DISPLAY 1-DIGIT.
+            MOVE 1-DIGIT TO LOG-LINE-HOLD.
+            PERFORM WRITE-LOG-RECORD.
+
+            CLOSE TRUNC-LOG-FILE.
 
        PROGRAM-DONE.
             STOP RUN.
+
+      *--------------------------------
+      * OPEN THE REGRESSION LOG FOR
+      * APPENDING.  IF IT HAS NEVER
+      * BEEN WRITTEN TO BEFORE, CREATE
+      * IT FIRST -- SAME IDIOM AS THE
+      * VENDOR AUDIT FILE.
+      *--------------------------------
+       OPEN-LOG-FILE.
+            OPEN EXTEND TRUNC-LOG-FILE.
+            IF TRUNC-LOG-STATUS = "35"
+                OPEN OUTPUT TRUNC-LOG-FILE
+                CLOSE TRUNC-LOG-FILE
+                OPEN EXTEND TRUNC-LOG-FILE.
+
+      *--------------------------------
+      * ONE DATED LOG LINE PER
+      * TRUNCATION DEMONSTRATION, SO
+      * THE RESULTS CAN BE COMPARED
+      * RUN TO RUN INSTEAD OF JUST
+      * SCROLLING PAST ON THE SCREEN.
+      *--------------------------------
+       WRITE-LOG-RECORD.
+            ACCEPT TLR-LOG-DATE FROM DATE YYYYMMDD.
+            ACCEPT TLR-LOG-TIME FROM TIME.
+            MOVE LOG-LINE-HOLD TO TLR-LOG-TEXT.
+            WRITE TRUNC-LOG-RECORD.
