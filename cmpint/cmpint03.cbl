@@ -7,11 +7,71 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. cmpint03.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CMPINT-INPUT-FILE ASSIGN TO "CMPINT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CMPINT-INPUT-STATUS.
+           SELECT CMPINT-REPORT-FILE ASSIGN TO "CMPINT.RPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CMPINT-REPORT-STATUS.
+           SELECT SCHEDULE-REPORT-FILE ASSIGN TO "CMPSCH.RPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS SCHEDULE-REPORT-STATUS.
+           SELECT CMPINT-TXN-FILE ASSIGN TO "CMPTXN.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CMPINT-TXN-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD   CMPINT-INPUT-FILE
+            LABEL RECORDS ARE STANDARD.
+
+       01   CMPINT-INPUT-RECORD.
+            05 CII-PRINCIPAL           PIC 9(9)V99.
+            05 CII-INTEREST            PIC 9(2)V9.
+            05 CII-PERIODS             PIC 9(3).
+            05 CII-FREQUENCY           PIC X.
+
+       FD   CMPINT-REPORT-FILE
+            LABEL RECORDS ARE STANDARD.
+
+       01   CMPINT-REPORT-LINE         PIC X(80).
+
+       FD   SCHEDULE-REPORT-FILE
+            LABEL RECORDS ARE STANDARD.
+
+       01   SCHEDULE-REPORT-LINE       PIC X(80).
+
+       FD   CMPINT-TXN-FILE
+            LABEL RECORDS ARE STANDARD.
+
+       01   CMPINT-TXN-RECORD.
+            05 TXN-PERIOD              PIC 9(4).
+            05 TXN-AMOUNT              PIC S9(9)V99.
+
        WORKING-STORAGE SECTION.
        01   YES-NO                 PIC X.
             88 ANSWER-IS-NO        VALUE "N".
 
+       01   CMPINT-INPUT-STATUS    PIC XX.
+       01   CMPINT-REPORT-STATUS   PIC XX.
+       01   SCHEDULE-REPORT-STATUS PIC XX.
+       01   CMPINT-TXN-STATUS      PIC XX.
+
+       01   TXN-FILE-PRESENT       PIC X.
+            88 TXN-FILE-IS-PRESENT     VALUE "Y".
+       01   TXN-ROW-STATUS         PIC X.
+            88 MORE-TXN-ROWS       VALUE "Y".
+            88 NO-MORE-TXN-ROWS    VALUE "N".
+
+       01   OVERFLOW-STATUS        PIC X.
+            88 OVERFLOW-WAS-DETECTED   VALUE "Y".
+
+       01   BATCH-MODE-PARAMETER   PIC X(30).
+       01   BATCH-ROW-STATUS       PIC X.
+            88 MORE-BATCH-ROWS     VALUE "Y".
+            88 NO-MORE-BATCH-ROWS  VALUE "N".
+
        77   ENTRY-OK               PIC X.
        77   THE-INTEREST           PIC 9(2)V9.
        77   INTEREST-AS-DECIMAL    PIC V9(3).
@@ -21,6 +81,12 @@
        77   EARNED-INTEREST        PIC 9(9)V99.
        77   THE-PERIOD             PIC 9(4).
        77   NO-OF-PERIODS          PIC 9(3).
+       77   PERIODS-PER-YEAR       PIC 9(3).
+
+       01   FREQUENCY-ENTRY        PIC X.
+            88 FREQUENCY-IS-ANNUAL     VALUE "A".
+            88 FREQUENCY-IS-MONTHLY    VALUE "M".
+            88 FREQUENCY-IS-DAILY      VALUE "D".
 
        77   ENTRY-FIELD            PIC ZZZ,ZZZ,ZZZ.ZZ.
 
@@ -34,14 +100,77 @@
                                            VALUE " periods yields".
             05 DISPLAY-VALUE          PIC ZZZ,ZZZ,ZZ9.99.
 
+       01   THE-SCHEDULE-LINE.
+            05 SCHEDULE-PERIOD         PIC ZZ9.
+            05 FILLER                  PIC X(4) VALUE " int".
+            05 SCHEDULE-INTEREST       PIC ZZZ,ZZZ,ZZ9.99.
+            05 FILLER                  PIC X(4) VALUE " bal".
+            05 SCHEDULE-BALANCE        PIC ZZZ,ZZZ,ZZ9.99.
+
        PROCEDURE DIVISION.
        PROGRAM-BEGIN.
 
-            PERFORM GET-AND-DISPLAY-RESULT
-               UNTIL ANSWER-IS-NO.
+            OPEN OUTPUT SCHEDULE-REPORT-FILE.
+            MOVE SPACES TO BATCH-MODE-PARAMETER.
+            ACCEPT BATCH-MODE-PARAMETER FROM COMMAND-LINE.
+            IF BATCH-MODE-PARAMETER = "BATCH" OR
+                    BATCH-MODE-PARAMETER = "batch"
+                PERFORM RUN-BATCH-MODE
+            ELSE
+                PERFORM GET-AND-DISPLAY-RESULT
+                   UNTIL ANSWER-IS-NO.
+            CLOSE SCHEDULE-REPORT-FILE.
 
        PROGRAM-DONE.
-            STOP RUN.
+            GOBACK.
+
+      *--------------------------------
+      * BATCH MODE READS ONE
+      * PRINCIPAL/INTEREST/PERIODS ROW
+      * PER CMPINT-INPUT-RECORD, RUNS
+      * THE SAME CALCULATION THE
+      * INTERACTIVE PATH USES, AND
+      * PRINTS ONE REPORT LINE PER ROW
+      * INSTEAD OF PROMPTING FOR EACH
+      * SCENARIO BY HAND.
+      *--------------------------------
+       RUN-BATCH-MODE.
+            OPEN INPUT CMPINT-INPUT-FILE.
+            OPEN OUTPUT CMPINT-REPORT-FILE.
+            PERFORM READ-ONE-BATCH-ROW.
+            PERFORM PROCESS-ONE-BATCH-ROW
+               UNTIL NO-MORE-BATCH-ROWS.
+            CLOSE CMPINT-INPUT-FILE.
+            CLOSE CMPINT-REPORT-FILE.
+
+       READ-ONE-BATCH-ROW.
+            READ CMPINT-INPUT-FILE
+                AT END
+                MOVE "N" TO BATCH-ROW-STATUS
+                NOT AT END
+                MOVE "Y" TO BATCH-ROW-STATUS
+            END-READ.
+
+       PROCESS-ONE-BATCH-ROW.
+            MOVE CII-PRINCIPAL TO THE-PRINCIPAL.
+            MOVE CII-INTEREST TO THE-INTEREST.
+            MOVE CII-PERIODS TO NO-OF-PERIODS.
+            MOVE CII-FREQUENCY TO FREQUENCY-ENTRY.
+            IF NOT FREQUENCY-IS-ANNUAL AND
+                    NOT FREQUENCY-IS-MONTHLY AND
+                    NOT FREQUENCY-IS-DAILY
+                MOVE "A" TO FREQUENCY-ENTRY.
+            PERFORM DERIVE-PERIOD-RATE.
+            PERFORM CALCULATE-THE-RESULT.
+            PERFORM WRITE-BATCH-REPORT-LINE.
+            PERFORM READ-ONE-BATCH-ROW.
+
+       WRITE-BATCH-REPORT-LINE.
+            MOVE THE-PRINCIPAL TO DISPLAY-PRINCIPAL.
+            MOVE THE-INTEREST TO DISPLAY-INTEREST.
+            MOVE NO-OF-PERIODS TO DISPLAY-PERIODS.
+            MOVE THE-NEW-VALUE TO DISPLAY-VALUE.
+            WRITE CMPINT-REPORT-LINE FROM THE-WHOLE-MESSAGE.
 
        GET-AND-DISPLAY-RESULT.
             PERFORM GET-THE-PRINCIPAL.
@@ -70,20 +199,55 @@
             MOVE "N" TO ENTRY-OK.
             PERFORM ENTER-THE-INTEREST
                 UNTIL ENTRY-OK = "Y".
+            MOVE "N" TO ENTRY-OK.
+            PERFORM ENTER-THE-FREQUENCY
+                UNTIL ENTRY-OK = "Y".
+            PERFORM DERIVE-PERIOD-RATE.
 
        ENTER-THE-INTEREST.
-            DISPLAY "Interest (.1% TO 99.9%)?".
+            DISPLAY "Annual interest rate (.1% TO 99.9%)?".
             ACCEPT ENTRY-FIELD.
 
             MOVE ENTRY-FIELD TO THE-INTEREST.
             IF THE-INTEREST < .01 OR
                 THE-INTEREST > 99.9
                 DISPLAY "INVALID ENTRY"
-                GO TO GET-THE-INTEREST
             ELSE
                 MOVE "Y" TO ENTRY-OK.
-                COMPUTE INTEREST-AS-DECIMAL =
-                   THE-INTEREST / 100.
+
+       ENTER-THE-FREQUENCY.
+            DISPLAY "Compounding frequency ".
+            DISPLAY "(A=Annual, M=Monthly, D=Daily)?".
+            ACCEPT FREQUENCY-ENTRY.
+            IF FREQUENCY-ENTRY = "a"
+                MOVE "A" TO FREQUENCY-ENTRY.
+            IF FREQUENCY-ENTRY = "m"
+                MOVE "M" TO FREQUENCY-ENTRY.
+            IF FREQUENCY-ENTRY = "d"
+                MOVE "D" TO FREQUENCY-ENTRY.
+            IF FREQUENCY-IS-ANNUAL OR
+                    FREQUENCY-IS-MONTHLY OR
+                    FREQUENCY-IS-DAILY
+                MOVE "Y" TO ENTRY-OK
+            ELSE
+                DISPLAY "INVALID ENTRY".
+
+      *--------------------------------
+      * TURN THE ANNUAL RATE JUST
+      * ENTERED INTO THE PER-PERIOD
+      * RATE CALCULATE-ONE-PERIOD
+      * ACTUALLY COMPOUNDS WITH, BASED
+      * ON HOW MANY TIMES A YEAR IT
+      * COMPOUNDS.
+      *--------------------------------
+       DERIVE-PERIOD-RATE.
+            MOVE 1 TO PERIODS-PER-YEAR.
+            IF FREQUENCY-IS-MONTHLY
+                MOVE 12 TO PERIODS-PER-YEAR.
+            IF FREQUENCY-IS-DAILY
+                MOVE 365 TO PERIODS-PER-YEAR.
+            COMPUTE INTEREST-AS-DECIMAL ROUNDED =
+               (THE-INTEREST / 100) / PERIODS-PER-YEAR.
 
        GET-THE-PERIODS.
             MOVE "N" TO ENTRY-OK.
@@ -103,16 +267,113 @@
 
        CALCULATE-THE-RESULT.
            MOVE THE-PRINCIPAL TO WORKING-PRINCIPAL.
+            PERFORM OPEN-TRANSACTION-FILE.
             PERFORM CALCULATE-ONE-PERIOD
                VARYING THE-PERIOD FROM 1 BY 1
                UNTIL THE-PERIOD > NO-OF-PERIODS.
+            PERFORM CLOSE-TRANSACTION-FILE.
+
+      *--------------------------------
+      * THE DEPOSIT/WITHDRAWAL
+      * TRANSACTION FILE IS OPTIONAL --
+      * IF IT ISN'T THERE, COMPOUNDING
+      * PROCEEDS EXACTLY AS BEFORE,
+      * WITH NO MID-SCHEDULE ACTIVITY
+      * TO APPLY.
+      *--------------------------------
+       OPEN-TRANSACTION-FILE.
+            MOVE "N" TO TXN-FILE-PRESENT.
+            MOVE "N" TO TXN-ROW-STATUS.
+            OPEN INPUT CMPINT-TXN-FILE.
+            IF CMPINT-TXN-STATUS = "00"
+                MOVE "Y" TO TXN-FILE-PRESENT
+                PERFORM READ-ONE-TXN-ROW.
+
+       CLOSE-TRANSACTION-FILE.
+            IF TXN-FILE-IS-PRESENT
+                CLOSE CMPINT-TXN-FILE.
+
+       READ-ONE-TXN-ROW.
+            READ CMPINT-TXN-FILE
+                AT END
+                MOVE "N" TO TXN-ROW-STATUS
+                NOT AT END
+                MOVE "Y" TO TXN-ROW-STATUS
+            END-READ.
+
+      *--------------------------------
+      * APPLY EVERY TRANSACTION TAGGED
+      * FOR THIS PERIOD BEFORE
+      * COMPOUNDING IT, SO A DEPOSIT
+      * OR WITHDRAWAL POSTED IN A
+      * PERIOD EARNS (OR LOSES)
+      * INTEREST STARTING THAT SAME
+      * PERIOD.
+      *--------------------------------
+       APPLY-PENDING-TRANSACTIONS.
+            IF TXN-FILE-IS-PRESENT
+                PERFORM APPLY-ONE-TRANSACTION
+                   UNTIL NO-MORE-TXN-ROWS OR
+                         TXN-PERIOD NOT = THE-PERIOD.
+
+       APPLY-ONE-TRANSACTION.
+            ADD TXN-AMOUNT TO WORKING-PRINCIPAL.
+            PERFORM READ-ONE-TXN-ROW.
 
        CALCULATE-ONE-PERIOD.
+            PERFORM APPLY-PENDING-TRANSACTIONS.
+            MOVE "N" TO OVERFLOW-STATUS.
             COMPUTE EARNED-INTEREST ROUNDED =
-               WORKING-PRINCIPAL * INTEREST-AS-DECIMAL.
-            COMPUTE THE-NEW-VALUE =
-               WORKING-PRINCIPAL + EARNED-INTEREST.
+               WORKING-PRINCIPAL * INTEREST-AS-DECIMAL
+               ON SIZE ERROR
+               MOVE "Y" TO OVERFLOW-STATUS
+            END-COMPUTE.
+            IF NOT OVERFLOW-WAS-DETECTED
+                COMPUTE THE-NEW-VALUE =
+                   WORKING-PRINCIPAL + EARNED-INTEREST
+                   ON SIZE ERROR
+                   MOVE "Y" TO OVERFLOW-STATUS
+                END-COMPUTE.
+            IF OVERFLOW-WAS-DETECTED
+                PERFORM WARN-AND-STOP-ON-OVERFLOW.
             MOVE THE-NEW-VALUE TO WORKING-PRINCIPAL.
+            PERFORM WRITE-SCHEDULE-LINE.
+
+      *--------------------------------
+      * THE-NEW-VALUE (AND THE FIELDS
+      * IT IS BUILT FROM) ARE ALL
+      * PIC 9(9)V99, TOPPING OUT AT
+      * 999,999,999.99.  ON SIZE ERROR
+      * CATCHES A COMPUTE THAT WOULD
+      * EXCEED THAT RATHER THAN LETTING
+      * IT SILENTLY WRAP, AND THIS
+      * PARAGRAPH STOPS THE RUN WITH A
+      * PLAIN EXPLANATION INSTEAD OF
+      * HANDING BACK A WRONG NUMBER.
+      *--------------------------------
+       WARN-AND-STOP-ON-OVERFLOW.
+            DISPLAY " ".
+            DISPLAY "RESULT EXCEEDS THE CAPACITY OF THIS ".
+            DISPLAY "CALCULATION (9 DIGITS PLUS CENTS) AT ".
+            DISPLAY "PERIOD: " THE-PERIOD.
+            DISPLAY "STOPPING RATHER THAN RETURN A TRUNCATED ".
+            DISPLAY "NUMBER.".
+            GOBACK.
+
+      *--------------------------------
+      * RECORD THIS PERIOD'S DETAIL --
+      * PERIOD NUMBER, INTEREST
+      * EARNED, AND RUNNING BALANCE --
+      * INSTEAD OF LETTING IT GET
+      * THROWN AWAY WHEN THE NEXT
+      * PERIOD OVERWRITES THESE
+      * FIELDS.
+      *--------------------------------
+       WRITE-SCHEDULE-LINE.
+            MOVE THE-PERIOD TO SCHEDULE-PERIOD.
+            MOVE EARNED-INTEREST TO SCHEDULE-INTEREST.
+            MOVE THE-NEW-VALUE TO SCHEDULE-BALANCE.
+            WRITE SCHEDULE-REPORT-LINE FROM THE-SCHEDULE-LINE.
 
        GO-AGAIN.
             DISPLAY "GO AGAIN?".
