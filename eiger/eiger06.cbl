@@ -10,13 +10,28 @@
       * This program illustrates nested PERFORMS in a
       * structured program.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT BULLETIN-FILE ASSIGN TO "BULLETIN.DAT"
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS BULLETIN-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD   BULLETIN-FILE
+            LABEL RECORDS ARE STANDARD.
+
+       01   BULLETIN-RECORD     PIC X(50).
 
        WORKING-STORAGE SECTION.
        01   THE-MESSAGE      PIC X(50).
        01   THE-NUMBER       PIC 9(2).
        01   A-SPACE          PIC X.
 
+       01   BULLETIN-FILE-STATUS   PIC XX.
+       01   MORE-BULLETIN-LINES    PIC X.
+            88 BULLETIN-LINES-REMAIN  VALUE "Y".
+            88 NO-MORE-BULLETIN-LINES VALUE "N".
+
        PROCEDURE DIVISION.
 
       * Level 1 Routines
@@ -36,32 +51,31 @@
             MOVE 0 TO THE-NUMBER.
 
        MAIN-LOGIC.
-      *Set up and display line 1
-            MOVE "There once was a lady from Eiger,"
-                TO THE-MESSAGE.
-            PERFORM ADD-NUMBER-AND-DISPLAY.
-
-      *Set up and display line 2
-            MOVE "Who smiled and rode forth on a tiger"
-                TO THE-MESSAGE.
-            PERFORM ADD-NUMBER-AND-DISPLAY.
-
-      *Set up and display line 3
-            MOVE "They returned from the ride" TO THE-MESSAGE.
-            PERFORM ADD-NUMBER-AND-DISPLAY.
-
-      *Set up and display line 4
-            MOVE "With the lady inside" TO THE-MESSAGE.
-            PERFORM ADD-NUMBER-AND-DISPLAY.
-
-      *Set up and display line 5
-            MOVE "And the smile on the face of the tiger."
-                TO THE-MESSAGE.
-            PERFORM ADD-NUMBER-AND-DISPLAY.
+      *The lines to display now come from the bulletin file
+      *instead of being hardcoded here, so the message can be
+      *changed without recompiling the program.
+            OPEN INPUT BULLETIN-FILE.
+            IF BULLETIN-FILE-STATUS = "00"
+                MOVE "Y" TO MORE-BULLETIN-LINES
+                PERFORM READ-AND-DISPLAY-BULLETIN-LINE
+                   UNTIL NO-MORE-BULLETIN-LINES
+                CLOSE BULLETIN-FILE
+            ELSE
+                DISPLAY "BULLETIN FILE NOT FOUND -- NOTHING TO ",
+                    "DISPLAY".
 
       * LEVEL 3 ROUTINES
-      * This paragraph is PERFORMED 5 times from within
-      * MAIN-LOGIC.
+      * This paragraph is PERFORMED once for each line read from
+      * the bulletin file.
+
+       READ-AND-DISPLAY-BULLETIN-LINE.
+            READ BULLETIN-FILE
+                AT END
+                MOVE "N" TO MORE-BULLETIN-LINES
+                NOT AT END
+                MOVE BULLETIN-RECORD TO THE-MESSAGE
+                PERFORM ADD-NUMBER-AND-DISPLAY
+            END-READ.
 
        ADD-NUMBER-AND-DISPLAY.
             ADD 1 TO THE-NUMBER.
