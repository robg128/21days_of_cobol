@@ -0,0 +1,27 @@
+      ******************************************************************
+      * Author: Felix Eisenmenger
+      * Date:
+      * Purpose: FD for BACKUP-FILE, a timestamped sequential copy of
+      *          VENDOR-FILE.  Field-for-field mirror of fdvnd01's
+      *          VENDOR-RECORD under BACKUP- names, since this file
+      *          co-exists with VENDOR-FILE itself in the same program.
+      * Tectonics: cobc
+      ******************************************************************
+       FD   BACKUP-FILE
+            LABEL RECORDS ARE STANDARD.
+
+       01   BACKUP-VENDOR-RECORD.
+            05 BACKUP-VENDOR-NUMBER        PIC 9(5).
+            05 BACKUP-VENDOR-NAME          PIC X(30).
+            05 BACKUP-VENDOR-ADDRESS-1     PIC X(30).
+            05 BACKUP-VENDOR-ADDRESS-2     PIC X(30).
+            05 BACKUP-VENDOR-CITY          PIC X(30).
+            05 BACKUP-VENDOR-STATE         PIC X(30).
+            05 BACKUP-VENDOR-ZIP           PIC X(30).
+            05 BACKUP-VENDOR-CONTACT       PIC X(30).
+            05 BACKUP-VENDOR-PHONE         PIC X(30).
+            05 BACKUP-VENDOR-STATUS        PIC X(01).
+            05 BACKUP-VENDOR-TAX-ID        PIC X(30).
+            05 BACKUP-VENDOR-PAYMENT-TERMS PIC X(30).
+            05 BACKUP-LAST-CHANGED-DATE    PIC 9(8).
+            05 BACKUP-LAST-CHANGED-BY      PIC X(08).
