@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Author: Felix Eisenmenger
+      * Date:
+      * Purpose: FD for REPORT-FILE.  ONE PRINT LINE PER RECORD -- STATE
+      *          HEADINGS, VENDOR DETAIL LINES, AND COUNT LINES ALL SHARE
+      *          THIS SAME 80-COLUMN RECORD.
+      * Tectonics: cobc
+      ******************************************************************
+       FD   REPORT-FILE
+            LABEL RECORDS ARE STANDARD.
+
+       01   REPORT-LINE                  PIC X(80).
