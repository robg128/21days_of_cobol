@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Author: Felix Eisenmenger
+      * Date:
+      * Purpose: Shared last-changed stamp.  COPY this into any
+      *          record layout that needs to track who last changed
+      *          it and when, the same way every other shared field
+      *          group in this system is COPYed rather than retyped.
+      * Tectonics: cobc
+      ******************************************************************
+       05 LAST-CHANGED-DATE           PIC 9(8).
+       05 LAST-CHANGED-BY             PIC X(08).
