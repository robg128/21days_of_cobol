@@ -0,0 +1,69 @@
+      ******************************************************************
+      * Author: Felix Eisenmenger
+      * Date:
+      * Purpose: training
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. vndinq01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            COPY "slvnd01.cbl".
+       DATA DIVISION.
+       FILE SECTION.
+            COPY "fdvnd01.cbl".
+       WORKING-STORAGE SECTION.
+       01   VENDOR-FILE-STATUS      PIC XX.
+       01   VENDOR-RECORD-FOUND     PIC X.
+
+       77   VENDOR-NUMBER-FIELD     PIC Z(5).
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+            OPEN INPUT VENDOR-FILE.
+            PERFORM INQUIRE-RECORDS
+               UNTIL VENDOR-NUMBER = ZEROS.
+            CLOSE VENDOR-FILE.
+
+       PROGRAM-DONE.
+            GOBACK.
+
+      *--------------------------------
+      * LOOK UP ONE VENDOR AND SHOW ALL
+      * ITS FIELDS.  THIS OPENS THE FILE
+      * INPUT-ONLY (NO LOCK), SO IT DOES
+      * NOT BLOCK vndchg01 USERS WHO ARE
+      * ACTIVELY EDITING.
+      *--------------------------------
+       INQUIRE-RECORDS.
+            PERFORM GET-EXISTING-RECORD.
+            IF VENDOR-NUMBER NOT = ZEROS
+                PERFORM DISPLAY-ALL-FIELDS.
+
+       INIT-VENDOR-RECORD.
+            MOVE SPACE TO VENDOR-RECORD.
+            MOVE ZEROS TO VENDOR-NUMBER.
+
+       ENTER-VENDOR-NUMBER.
+            DISPLAY " ".
+            DISPLAY "ENTER VENDOR NUMBER TO LOOK UP (1-99999)".
+            DISPLAY "ENTER 0 TO STOP ENTRY".
+            ACCEPT VENDOR-NUMBER-FIELD.
+
+            MOVE VENDOR-NUMBER-FIELD TO VENDOR-NUMBER.
+
+       READ-VENDOR-RECORD.
+            MOVE "Y" TO VENDOR-RECORD-FOUND.
+            READ VENDOR-FILE RECORD
+               INVALID KEY
+                   MOVE "N" TO VENDOR-RECORD-FOUND.
+
+      *--------------------------------
+      * THE FRAGMENT BELOW SUPPLIES
+      * GET-EXISTING-RECORD AND
+      * DISPLAY-ALL-FIELDS, SHARED WITH
+      * ANY OTHER PROGRAM THAT WANTS A
+      * READ-ONLY LOOKUP BY NUMBER.
+      *--------------------------------
+            COPY "vnddspallfld01.cbl".
