@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Author: Felix Eisenmenger
+      * Date:
+      * Purpose: FILE-CONTROL entry for VENDOR-CTL-FILE, the one-record
+      *          counter file holding the highest VENDOR-NUMBER that
+      *          has ever been assigned.
+      * Tectonics: cobc
+      ******************************************************************
+           SELECT VENDOR-CTL-FILE ASSIGN TO "VNDCTL.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CTL-FILE-STATUS.
