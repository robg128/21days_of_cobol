@@ -0,0 +1,87 @@
+      ******************************************************************
+      * Author: Felix Eisenmenger
+      * Date:
+      * Purpose: training
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. vndext01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            COPY "slbak01.cbl".
+            COPY "slapex01.cbl".
+       DATA DIVISION.
+       FILE SECTION.
+            COPY "fdbak01.cbl".
+            COPY "fdapex01.cbl".
+       WORKING-STORAGE SECTION.
+       01   BACKUP-FILE-STATUS      PIC XX.
+       01   AP-EXTRACT-FILE-STATUS  PIC XX.
+
+       01   BACKUP-FILE-NAME        PIC X(20).
+       77   BACKUP-DATE-STAMP       PIC 9(8).
+
+       01   MORE-VENDOR-RECORDS     PIC X.
+            88 VENDOR-RECORDS-REMAIN    VALUE "Y".
+            88 NO-MORE-VENDOR-RECORDS  VALUE "N".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+            PERFORM BUILD-BACKUP-FILE-NAME.
+            OPEN INPUT BACKUP-FILE.
+            OPEN OUTPUT AP-EXTRACT-FILE.
+            MOVE "Y" TO MORE-VENDOR-RECORDS.
+            PERFORM EXTRACT-ONE-VENDOR
+               UNTIL NO-MORE-VENDOR-RECORDS.
+            CLOSE BACKUP-FILE.
+            CLOSE AP-EXTRACT-FILE.
+            DISPLAY "AP EXTRACT BUILT FROM " BACKUP-FILE-NAME.
+
+       PROGRAM-DONE.
+            GOBACK.
+
+      *--------------------------------
+      * THE EXTRACT READS FROM TODAY'S
+      * BACKUP COPY OF VENDOR-FILE,
+      * NOT THE LIVE FILE, SO THE
+      * BACKUP AND THE EXTRACT RUN
+      * AGAINST THE SAME KNOWN-
+      * CONSISTENT SNAPSHOT EVEN IF THE
+      * LIVE FILE IS UPDATED WHILE THE
+      * NIGHTLY JOB RUNS.  THE NAME IS
+      * BUILT THE SAME WAY vndbak01
+      * BUILDS IT, SINCE BOTH STEPS RUN
+      * ON THE SAME NIGHT.
+      *--------------------------------
+       BUILD-BACKUP-FILE-NAME.
+            ACCEPT BACKUP-DATE-STAMP FROM DATE YYYYMMDD.
+            MOVE SPACES TO BACKUP-FILE-NAME.
+            STRING "VNDBAK" BACKUP-DATE-STAMP ".DAT"
+                DELIMITED BY SIZE
+                INTO BACKUP-FILE-NAME.
+
+      *--------------------------------
+      * READ THE NEXT VENDOR IN NUMBER
+      * ORDER AND, IF ONE WAS FOUND,
+      * WRITE ITS NAME/ADDRESS/PHONE TO
+      * THE AP SYSTEM'S EXTRACT FILE IN
+      * ITS OWN FIXED LAYOUT.
+      *--------------------------------
+       EXTRACT-ONE-VENDOR.
+            READ BACKUP-FILE
+                AT END
+                MOVE "N" TO MORE-VENDOR-RECORDS.
+            IF VENDOR-RECORDS-REMAIN
+                PERFORM BUILD-EXTRACT-RECORD
+                WRITE AP-EXTRACT-RECORD.
+
+       BUILD-EXTRACT-RECORD.
+            MOVE BACKUP-VENDOR-NUMBER TO AP-VENDOR-NUMBER.
+            MOVE BACKUP-VENDOR-NAME TO AP-VENDOR-NAME.
+            MOVE BACKUP-VENDOR-ADDRESS-1 TO AP-VENDOR-ADDRESS-1.
+            MOVE BACKUP-VENDOR-ADDRESS-2 TO AP-VENDOR-ADDRESS-2.
+            MOVE BACKUP-VENDOR-CITY TO AP-VENDOR-CITY.
+            MOVE BACKUP-VENDOR-STATE TO AP-VENDOR-STATE.
+            MOVE BACKUP-VENDOR-ZIP TO AP-VENDOR-ZIP.
+            MOVE BACKUP-VENDOR-PHONE TO AP-VENDOR-PHONE.
