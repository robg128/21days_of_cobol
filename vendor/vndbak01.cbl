@@ -0,0 +1,79 @@
+      ******************************************************************
+      * Author: Felix Eisenmenger
+      * Date:
+      * Purpose: training
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. vndbak01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            COPY "slvnd01.cbl".
+            COPY "slbak01.cbl".
+       DATA DIVISION.
+       FILE SECTION.
+            COPY "fdvnd01.cbl".
+            COPY "fdbak01.cbl".
+       WORKING-STORAGE SECTION.
+       01   VENDOR-FILE-STATUS        PIC XX.
+       01   BACKUP-FILE-STATUS        PIC XX.
+
+       01   BACKUP-FILE-NAME          PIC X(20).
+       77   BACKUP-DATE-STAMP         PIC 9(8).
+
+       01   MORE-VENDOR-RECORDS       PIC X.
+            88 VENDOR-RECORDS-REMAIN     VALUE "Y".
+            88 NO-MORE-VENDOR-RECORDS    VALUE "N".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+            PERFORM BUILD-BACKUP-FILE-NAME.
+            OPEN INPUT VENDOR-FILE.
+            OPEN OUTPUT BACKUP-FILE.
+            MOVE "Y" TO MORE-VENDOR-RECORDS.
+            PERFORM COPY-ONE-VENDOR-RECORD
+               UNTIL NO-MORE-VENDOR-RECORDS.
+            CLOSE VENDOR-FILE.
+            CLOSE BACKUP-FILE.
+            DISPLAY "VENDOR FILE BACKED UP TO " BACKUP-FILE-NAME.
+
+       PROGRAM-DONE.
+            GOBACK.
+
+      *--------------------------------
+      * THE BACKUP FILE NAME CARRIES
+      * TODAY'S DATE SO A NEW BACKUP
+      * NEVER OVERWRITES AN EARLIER
+      * ONE FROM A DIFFERENT DAY.
+      *--------------------------------
+       BUILD-BACKUP-FILE-NAME.
+            ACCEPT BACKUP-DATE-STAMP FROM DATE YYYYMMDD.
+            MOVE SPACES TO BACKUP-FILE-NAME.
+            STRING "VNDBAK" BACKUP-DATE-STAMP ".DAT"
+                DELIMITED BY SIZE
+                INTO BACKUP-FILE-NAME.
+
+       COPY-ONE-VENDOR-RECORD.
+            READ VENDOR-FILE NEXT RECORD
+                AT END
+                MOVE "N" TO MORE-VENDOR-RECORDS.
+            IF VENDOR-RECORDS-REMAIN
+                PERFORM BUILD-BACKUP-RECORD
+                WRITE BACKUP-VENDOR-RECORD.
+
+       BUILD-BACKUP-RECORD.
+            MOVE VENDOR-NUMBER         TO BACKUP-VENDOR-NUMBER.
+            MOVE VENDOR-NAME           TO BACKUP-VENDOR-NAME.
+            MOVE VENDOR-ADDRESS-1      TO BACKUP-VENDOR-ADDRESS-1.
+            MOVE VENDOR-ADDRESS-2      TO BACKUP-VENDOR-ADDRESS-2.
+            MOVE VENDOR-CITY           TO BACKUP-VENDOR-CITY.
+            MOVE VENDOR-STATE          TO BACKUP-VENDOR-STATE.
+            MOVE VENDOR-ZIP            TO BACKUP-VENDOR-ZIP.
+            MOVE VENDOR-CONTACT        TO BACKUP-VENDOR-CONTACT.
+            MOVE VENDOR-PHONE          TO BACKUP-VENDOR-PHONE.
+            MOVE VENDOR-STATUS         TO BACKUP-VENDOR-STATUS.
+            MOVE VENDOR-TAX-ID         TO BACKUP-VENDOR-TAX-ID.
+            MOVE VENDOR-PAYMENT-TERMS  TO BACKUP-VENDOR-PAYMENT-TERMS.
+            MOVE LAST-CHANGED-DATE     TO BACKUP-LAST-CHANGED-DATE.
+            MOVE LAST-CHANGED-BY       TO BACKUP-LAST-CHANGED-BY.
