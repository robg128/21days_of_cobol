@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Author: Felix Eisenmenger
+      * Date:
+      * Purpose: FILE-CONTROL entry for CSV-FILE, the comma-delimited
+      *          export of VENDOR-FILE.
+      * Tectonics: cobc
+      ******************************************************************
+           SELECT CSV-FILE ASSIGN TO "VENDOR.CSV"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CSV-FILE-STATUS.
