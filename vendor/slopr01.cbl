@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Author: Felix Eisenmenger
+      * Date:
+      * Purpose: FILE-CONTROL entry for OPERATOR-FILE, the sign-on list
+      *          for vendor maintenance.
+      * Tectonics: cobc
+      ******************************************************************
+           SELECT OPERATOR-FILE ASSIGN TO "VNDOPR.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS OPERATOR-FILE-STATUS.
