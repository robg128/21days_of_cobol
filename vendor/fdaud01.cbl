@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Author: Felix Eisenmenger
+      * Date:
+      * Purpose: FD for VENDOR-AUDIT-FILE.  One record per field
+      *          changed by vndchg01: who changed it, when, and the
+      *          before/after value.
+      * Tectonics: cobc
+      ******************************************************************
+       FD   VENDOR-AUDIT-FILE
+            LABEL RECORDS ARE STANDARD.
+
+       01   VENDOR-AUDIT-RECORD.
+            05 AUDIT-VENDOR-NUMBER        PIC 9(5).
+            05 AUDIT-FIELD-NUMBER         PIC 99.
+            05 AUDIT-OLD-VALUE            PIC X(30).
+            05 AUDIT-NEW-VALUE            PIC X(30).
+            05 AUDIT-CHANGE-DATE          PIC 9(8).
+            05 AUDIT-OPERATOR-ID          PIC X(08).
