@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Author: Felix Eisenmenger
+      * Date:
+      * Purpose: FILE-CONTROL entry for AP-EXTRACT-FILE, the flat-file
+      *          feed handed to the accounts-payable system.
+      * Tectonics: cobc
+      ******************************************************************
+           SELECT AP-EXTRACT-FILE ASSIGN TO "APVNDEXT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS AP-EXTRACT-FILE-STATUS.
