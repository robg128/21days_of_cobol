@@ -0,0 +1,407 @@
+      ******************************************************************
+      * Author: Felix Eisenmenger
+      * Date:
+      * Purpose: training
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. vndadd01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            COPY "slvnd01.cbl".
+            COPY "slvctl01.cbl".
+       DATA DIVISION.
+       FILE SECTION.
+            COPY "fdvnd01.cbl".
+            COPY "fdvctl01.cbl".
+       WORKING-STORAGE SECTION.
+       01   VENDOR-FILE-STATUS     PIC XX.
+       01   CTL-FILE-STATUS        PIC XX.
+       01   OPERATOR-ID            PIC X(08) VALUE "ADD".
+
+       01   WRITE-OK               PIC X.
+            88 RECORD-WAS-WRITTEN  VALUE "Y".
+            88 RECORD-NOT-WRITTEN  VALUE "N".
+
+       01   ADD-ANOTHER            PIC X.
+            88 KEEP-ADDING         VALUE "Y".
+
+       01   DUP-SCAN-STATUS        PIC X.
+            88 MORE-VENDORS-TO-SCAN    VALUE "Y".
+            88 NO-MORE-VENDORS-TO-SCAN VALUE "N".
+
+       01   DUPLICATE-FOUND        PIC X.
+            88 DUPLICATE-WAS-FOUND VALUE "Y".
+
+       01   DUP-NUMBER-HOLD        PIC 9(5).
+       01   DUP-NAME-HOLD          PIC X(30).
+       01   DUP-PHONE-HOLD         PIC X(30).
+       01   DUP-MATCH-NUMBER-HOLD  PIC 9(5).
+
+       01   PROCEED-ANSWER         PIC X.
+            88 PROCEED-WITH-ADD    VALUE "Y".
+
+       01   REQUIRED-ENTRY-STATUS  PIC X.
+            88 REQUIRED-ENTRY-WAS-OK VALUE "Y".
+
+      *--------------------------------
+      * WIDE STAGING AREA FOR FREE-TEXT
+      * ENTRY FIELDS -- WIDER THAN ANY
+      * TARGET FIELD SO trnchk01 HAS
+      * ROOM TO DETECT AN OVER-LENGTH
+      * ENTRY BEFORE IT IS MOVED INTO
+      * THE REAL (NARROWER) FIELD.
+      *--------------------------------
+       01   ENTRY-TEXT-STAGING     PIC X(60).
+       01   TRUNCATION-STATUS      PIC X.
+            88 TRUNCATION-WAS-DETECTED VALUE "Y".
+       77   ENTRY-FIELD-TARGET-LENGTH PIC 9(3) VALUE 30.
+
+      *--------------------------------
+      * VALID TWO-LETTER STATE CODES
+      * (50 STATES PLUS DC), USED TO
+      * EDIT-CHECK VENDOR-STATE.
+      *--------------------------------
+       01   VALID-STATE-LIST.
+            05 VALID-STATE-LIST-1   PIC X(52) VALUE
+                 "ALAKAZARCACOCTDEFLGAHIIDILINIAKSKYLAMEMDMAMIMNMSMOMT".
+            05 VALID-STATE-LIST-2   PIC X(50) VALUE
+                 "NENVNHNJNMNYNCNDOHOKORPARISCSDTNTXUTVTVAWAWVWIWYDC".
+       01   VALID-STATE-TABLE REDEFINES VALID-STATE-LIST.
+            05 VALID-STATE-CODE        PIC X(02) OCCURS 51 TIMES.
+
+       77   STATE-TABLE-INDEX       PIC 99 COMP.
+       01   STATE-CODE-STATUS       PIC X.
+            88 STATE-CODE-WAS-FOUND    VALUE "Y".
+
+       77   ZIP-TEXT-LENGTH         PIC 99.
+       01   ZIP-CODE-STATUS         PIC X.
+            88 ZIP-CODE-WAS-VALID      VALUE "Y".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+            OPEN I-O VENDOR-FILE.
+            MOVE "Y" TO ADD-ANOTHER.
+            PERFORM ADD-RECORDS
+               UNTIL NOT KEEP-ADDING.
+            CLOSE VENDOR-FILE.
+
+       PROGRAM-DONE.
+            GOBACK.
+
+      *--------------------------------
+      * ONE PASS OF THE ADD LOOP: ASSIGN
+      * THE NEXT VENDOR NUMBER, KEY IN
+      * THE REST OF THE RECORD, AND
+      * WRITE IT.
+      *--------------------------------
+       ADD-RECORDS.
+            PERFORM INIT-VENDOR-RECORD.
+            PERFORM ASSIGN-NEW-VENDOR-NUMBER.
+            PERFORM ENTER-VENDOR-NAME.
+            PERFORM ENTER-VENDOR-PHONE.
+            PERFORM CHECK-FOR-DUPLICATE-VENDOR.
+            IF PROCEED-WITH-ADD
+                PERFORM ENTER-REMAINING-VENDOR-FIELDS
+                MOVE "N" TO WRITE-OK
+                PERFORM SAVE-VENDOR-RECORD
+                   UNTIL RECORD-WAS-WRITTEN
+            ELSE
+                DISPLAY "VENDOR NOT ADDED".
+            PERFORM ASK-ADD-ANOTHER.
+
+      *--------------------------------
+      * A VENDOR RECORD CAN GET ENTERED
+      * MORE THAN ONCE UNDER A DIFFERENT
+      * NUMBER WHEN NOBODY SEARCHED FIRST.
+      * SCAN THE WHOLE FILE FOR A NAME OR
+      * PHONE NUMBER THAT MATCHES WHAT
+      * WAS JUST KEYED IN, AND WARN THE
+      * OPERATOR BEFORE THE NEW RECORD IS
+      * EVER WRITTEN.  THE SCAN USES THE
+      * SAME VENDOR-RECORD BUFFER AS THE
+      * NEW RECORD, SO THE NUMBER, NAME,
+      * AND PHONE JUST ENTERED ARE SAVED
+      * OFF FIRST AND RESTORED AFTER.
+      *--------------------------------
+       CHECK-FOR-DUPLICATE-VENDOR.
+            MOVE VENDOR-NUMBER TO DUP-NUMBER-HOLD.
+            MOVE VENDOR-NAME TO DUP-NAME-HOLD.
+            MOVE VENDOR-PHONE TO DUP-PHONE-HOLD.
+            MOVE "N" TO DUPLICATE-FOUND.
+            MOVE "Y" TO DUP-SCAN-STATUS.
+            MOVE ZEROS TO VENDOR-NUMBER.
+            START VENDOR-FILE KEY IS NOT LESS THAN VENDOR-NUMBER
+                INVALID KEY
+                MOVE "N" TO DUP-SCAN-STATUS
+            END-START.
+            PERFORM SCAN-FOR-DUPLICATE
+               UNTIL NO-MORE-VENDORS-TO-SCAN.
+            MOVE DUP-NUMBER-HOLD TO VENDOR-NUMBER.
+            MOVE DUP-NAME-HOLD TO VENDOR-NAME.
+            MOVE DUP-PHONE-HOLD TO VENDOR-PHONE.
+            MOVE "Y" TO PROCEED-ANSWER.
+            IF DUPLICATE-WAS-FOUND
+                PERFORM ASK-PROCEED-ANYWAY.
+
+       SCAN-FOR-DUPLICATE.
+            READ VENDOR-FILE NEXT RECORD
+                AT END
+                MOVE "N" TO DUP-SCAN-STATUS.
+            IF MORE-VENDORS-TO-SCAN
+                IF VENDOR-NAME = DUP-NAME-HOLD OR
+                        VENDOR-PHONE = DUP-PHONE-HOLD
+                    MOVE "Y" TO DUPLICATE-FOUND
+                    MOVE VENDOR-NUMBER TO DUP-MATCH-NUMBER-HOLD
+                    MOVE "N" TO DUP-SCAN-STATUS.
+
+       ASK-PROCEED-ANYWAY.
+            DISPLAY " ".
+            DISPLAY "A VENDOR WITH THAT NAME OR PHONE NUMBER".
+            DISPLAY "IS ALREADY ON FILE AS VENDOR NUMBER "
+                DUP-MATCH-NUMBER-HOLD.
+            DISPLAY "ADD THIS VENDOR ANYWAY? (Y/N)".
+            ACCEPT PROCEED-ANSWER.
+            IF PROCEED-ANSWER = "y"
+                MOVE "Y" TO PROCEED-ANSWER.
+            IF PROCEED-ANSWER NOT = "Y"
+                MOVE "N" TO PROCEED-ANSWER.
+
+      *--------------------------------
+      * WRITE THE RECORD.  ON THE OFF
+      * CHANCE THE ASSIGNED NUMBER IS
+      * ALREADY ON FILE (E.G. THE
+      * COUNTER WAS RESET BY HAND),
+      * ASSIGN THE NEXT ONE AND RETRY
+      * RATHER THAN LOSING THE FIELDS
+      * JUST KEYED IN.
+      *--------------------------------
+       SAVE-VENDOR-RECORD.
+            PERFORM WRITE-VENDOR-RECORD.
+            IF RECORD-NOT-WRITTEN
+                PERFORM ASSIGN-NEW-VENDOR-NUMBER.
+
+       ASK-ADD-ANOTHER.
+            DISPLAY " ".
+            DISPLAY "ADD ANOTHER VENDOR? (Y/N)".
+            ACCEPT ADD-ANOTHER.
+            IF ADD-ANOTHER = "y"
+                MOVE "Y" TO ADD-ANOTHER.
+            IF ADD-ANOTHER NOT = "Y"
+                MOVE "N" TO ADD-ANOTHER.
+
+       INIT-VENDOR-RECORD.
+            MOVE SPACE TO VENDOR-RECORD.
+            MOVE ZEROS TO VENDOR-NUMBER.
+
+      *--------------------------------
+      * READ AND INCREMENT THE COUNTER
+      * RECORD SO EVERY NEW VENDOR GETS
+      * THE NEXT FREE NUMBER, INSTEAD OF
+      * TRUSTING AN OPERATOR TO KEY ONE
+      * IN BY HAND.  THE COUNTER FILE IS
+      * OPENED AND CLOSED AROUND EACH
+      * ASSIGNMENT SO THE SAME PARAGRAPH
+      * CAN BE CALLED AGAIN LATER IN THE
+      * RUN (ANOTHER VENDOR, OR A RETRY
+      * AFTER A DUPLICATE KEY) WITHOUT
+      * LEAVING A STALE CURRENT RECORD
+      * POSITIONED FROM THE CALL BEFORE.
+      * THE FILE HOLDS A SINGLE RECORD
+      * WITH THE HIGHEST VENDOR NUMBER
+      * ASSIGNED SO FAR; IT IS CREATED
+      * WITH A STARTING VALUE OF ZERO
+      * THE FIRST TIME THROUGH.
+      *--------------------------------
+       ASSIGN-NEW-VENDOR-NUMBER.
+            OPEN I-O VENDOR-CTL-FILE.
+            IF CTL-FILE-STATUS = "35"
+                OPEN OUTPUT VENDOR-CTL-FILE
+                MOVE ZEROS TO VENDOR-CTL-RECORD
+                WRITE VENDOR-CTL-RECORD
+                CLOSE VENDOR-CTL-FILE
+                OPEN I-O VENDOR-CTL-FILE.
+            READ VENDOR-CTL-FILE.
+            ADD 1 TO LAST-VENDOR-NUMBER.
+            MOVE LAST-VENDOR-NUMBER TO VENDOR-NUMBER.
+            REWRITE VENDOR-CTL-RECORD.
+            CLOSE VENDOR-CTL-FILE.
+            DISPLAY " ".
+            DISPLAY "ASSIGNED VENDOR NUMBER: " VENDOR-NUMBER.
+
+      *--------------------------------
+      * KEY IN THE REST OF THE FIELDS FOR
+      * THE NEW RECORD, IN THE SAME ORDER
+      * THEY APPEAR ON THE CHANGE MENU.
+      * VENDOR-NAME AND VENDOR-PHONE ARE
+      * ENTERED EARLIER SO THEY CAN BE
+      * CHECKED FOR DUPLICATES BEFORE THE
+      * REST OF THE RECORD IS KEYED IN.
+      *--------------------------------
+       ENTER-REMAINING-VENDOR-FIELDS.
+            PERFORM ENTER-VENDOR-ADDRESS-1.
+            PERFORM ENTER-VENDOR-ADDRESS-2.
+            PERFORM ENTER-VENDOR-CITY.
+            PERFORM ENTER-VENDOR-STATE.
+            PERFORM ENTER-VENDOR-ZIP.
+            PERFORM ENTER-VENDOR-CONTACT.
+            PERFORM ENTER-VENDOR-TAX-ID.
+            PERFORM ENTER-VENDOR-PAYMENT-TERMS.
+            MOVE "A" TO VENDOR-STATUS.
+
+      *--------------------------------
+      * VENDOR NAME IS A REQUIRED FIELD
+      * -- RE-PROMPT RATHER THAN LET AN
+      * ALL-BLANK ENTRY THROUGH.
+      *--------------------------------
+       ENTER-VENDOR-NAME.
+            MOVE "N" TO REQUIRED-ENTRY-STATUS.
+            PERFORM TRY-ENTER-VENDOR-NAME
+               UNTIL REQUIRED-ENTRY-WAS-OK.
+
+       TRY-ENTER-VENDOR-NAME.
+            DISPLAY "ENTER VENDOR NAME".
+            MOVE SPACES TO ENTRY-TEXT-STAGING.
+            ACCEPT ENTRY-TEXT-STAGING.
+            CALL "trnchk01" USING ENTRY-TEXT-STAGING
+                                   ENTRY-FIELD-TARGET-LENGTH
+                                   TRUNCATION-STATUS.
+            IF TRUNCATION-WAS-DETECTED
+                DISPLAY "VENDOR NAME IS TOO LONG FOR THIS FIELD "
+                    "(30 CHARACTERS MAX) -- TRY AGAIN"
+            ELSE
+                MOVE ENTRY-TEXT-STAGING TO VENDOR-NAME
+                IF VENDOR-NAME = SPACES
+                    DISPLAY "VENDOR NAME IS REQUIRED -- TRY AGAIN"
+                ELSE
+                    MOVE "Y" TO REQUIRED-ENTRY-STATUS.
+
+      *--------------------------------
+      * VENDOR ADDRESS-1 IS ALSO
+      * REQUIRED -- SAME RE-PROMPT AS
+      * VENDOR NAME ABOVE.
+      *--------------------------------
+       ENTER-VENDOR-ADDRESS-1.
+            MOVE "N" TO REQUIRED-ENTRY-STATUS.
+            PERFORM TRY-ENTER-VENDOR-ADDRESS-1
+               UNTIL REQUIRED-ENTRY-WAS-OK.
+
+       TRY-ENTER-VENDOR-ADDRESS-1.
+            DISPLAY "ENTER VENDOR ADDRESS-1".
+            MOVE SPACES TO ENTRY-TEXT-STAGING.
+            ACCEPT ENTRY-TEXT-STAGING.
+            CALL "trnchk01" USING ENTRY-TEXT-STAGING
+                                   ENTRY-FIELD-TARGET-LENGTH
+                                   TRUNCATION-STATUS.
+            IF TRUNCATION-WAS-DETECTED
+                DISPLAY "VENDOR ADDRESS-1 IS TOO LONG FOR THIS "
+                    "FIELD (30 CHARACTERS MAX) -- TRY AGAIN"
+            ELSE
+                MOVE ENTRY-TEXT-STAGING TO VENDOR-ADDRESS-1
+                IF VENDOR-ADDRESS-1 = SPACES
+                    DISPLAY "VENDOR ADDRESS-1 IS REQUIRED -- TRY AGAIN"
+                ELSE
+                    MOVE "Y" TO REQUIRED-ENTRY-STATUS.
+
+       ENTER-VENDOR-ADDRESS-2.
+            DISPLAY "ENTER VENDOR ADDRESS-2".
+            ACCEPT VENDOR-ADDRESS-2.
+
+       ENTER-VENDOR-CITY.
+            DISPLAY "ENTER VENDOR CITY".
+            ACCEPT VENDOR-CITY.
+
+      *--------------------------------
+      * VENDOR STATE MUST BE ONE OF THE
+      * 51 VALID TWO-LETTER CODES, NOT
+      * FREE TEXT -- RE-PROMPT ON A BAD
+      * CODE SO STATE-GROUPED REPORTING
+      * CAN TRUST THE FIELD.
+      *--------------------------------
+       ENTER-VENDOR-STATE.
+            MOVE "N" TO REQUIRED-ENTRY-STATUS.
+            PERFORM TRY-ENTER-VENDOR-STATE
+               UNTIL REQUIRED-ENTRY-WAS-OK.
+
+       TRY-ENTER-VENDOR-STATE.
+            DISPLAY "ENTER VENDOR STATE (2-LETTER CODE)".
+            ACCEPT VENDOR-STATE.
+            PERFORM CHECK-VALID-STATE-CODE.
+            IF STATE-CODE-WAS-FOUND
+                MOVE "Y" TO REQUIRED-ENTRY-STATUS
+            ELSE
+                DISPLAY "INVALID STATE CODE -- TRY AGAIN".
+
+       CHECK-VALID-STATE-CODE.
+            MOVE "N" TO STATE-CODE-STATUS.
+            IF VENDOR-STATE(3:28) = SPACES
+                MOVE 0 TO STATE-TABLE-INDEX
+                PERFORM SCAN-STATE-TABLE
+                   UNTIL STATE-CODE-WAS-FOUND OR
+                       STATE-TABLE-INDEX = 51.
+
+       SCAN-STATE-TABLE.
+            ADD 1 TO STATE-TABLE-INDEX.
+            IF VENDOR-STATE(1:2) = VALID-STATE-CODE(STATE-TABLE-INDEX)
+                MOVE "Y" TO STATE-CODE-STATUS.
+
+      *--------------------------------
+      * VENDOR ZIP MUST BE 5 OR 9
+      * NUMERIC DIGITS -- RE-PROMPT ON
+      * ANYTHING ELSE.
+      *--------------------------------
+       ENTER-VENDOR-ZIP.
+            MOVE "N" TO REQUIRED-ENTRY-STATUS.
+            PERFORM TRY-ENTER-VENDOR-ZIP
+               UNTIL REQUIRED-ENTRY-WAS-OK.
+
+       TRY-ENTER-VENDOR-ZIP.
+            DISPLAY "ENTER VENDOR ZIP (5 OR 9 DIGITS)".
+            ACCEPT VENDOR-ZIP.
+            PERFORM CHECK-VALID-ZIP-CODE.
+            IF ZIP-CODE-WAS-VALID
+                MOVE "Y" TO REQUIRED-ENTRY-STATUS
+            ELSE
+                DISPLAY "INVALID ZIP CODE -- TRY AGAIN".
+
+       CHECK-VALID-ZIP-CODE.
+            MOVE "N" TO ZIP-CODE-STATUS.
+            PERFORM FIND-ZIP-TEXT-LENGTH.
+            IF (ZIP-TEXT-LENGTH = 5 OR ZIP-TEXT-LENGTH = 9)
+                    AND VENDOR-ZIP(1:ZIP-TEXT-LENGTH) IS NUMERIC
+                MOVE "Y" TO ZIP-CODE-STATUS.
+
+       FIND-ZIP-TEXT-LENGTH.
+            MOVE 30 TO ZIP-TEXT-LENGTH.
+            PERFORM SHRINK-ZIP-TEXT-LENGTH
+               UNTIL ZIP-TEXT-LENGTH = 0 OR
+                   VENDOR-ZIP(ZIP-TEXT-LENGTH:1) NOT = SPACE.
+
+       SHRINK-ZIP-TEXT-LENGTH.
+            SUBTRACT 1 FROM ZIP-TEXT-LENGTH.
+
+       ENTER-VENDOR-CONTACT.
+            DISPLAY "ENTER VENDOR CONTACT".
+            ACCEPT VENDOR-CONTACT.
+
+       ENTER-VENDOR-PHONE.
+            DISPLAY "ENTER VENDOR PHONE".
+            ACCEPT VENDOR-PHONE.
+
+       ENTER-VENDOR-TAX-ID.
+            DISPLAY "ENTER VENDOR TAX ID".
+            ACCEPT VENDOR-TAX-ID.
+
+       ENTER-VENDOR-PAYMENT-TERMS.
+            DISPLAY "ENTER VENDOR PAYMENT TERMS".
+            ACCEPT VENDOR-PAYMENT-TERMS.
+
+       WRITE-VENDOR-RECORD.
+            MOVE "Y" TO WRITE-OK.
+            ACCEPT LAST-CHANGED-DATE FROM DATE YYYYMMDD.
+            MOVE OPERATOR-ID TO LAST-CHANGED-BY.
+            WRITE VENDOR-RECORD
+               INVALID KEY
+               DISPLAY "VENDOR NUMBER ALREADY ON FILE"
+               MOVE "N" TO WRITE-OK.
