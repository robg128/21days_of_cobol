@@ -0,0 +1,399 @@
+      ******************************************************************
+      * Author: Felix Eisenmenger
+      * Date:
+      * Purpose: training
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. vndupd01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            COPY "slvnd01.cbl".
+            COPY "slaud01.cbl".
+            COPY "sltrn01.cbl".
+            SELECT UPDATE-CKPT-FILE ASSIGN TO "VNDUPDCKPT.DAT"
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS UPDATE-CKPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+            COPY "fdvnd01.cbl".
+            COPY "fdaud01.cbl".
+            COPY "fdtrn01.cbl".
+
+       FD   UPDATE-CKPT-FILE
+            LABEL RECORDS ARE STANDARD.
+
+       01   UPDATE-CKPT-RECORD.
+            05 UCR-LAST-SEQUENCE-APPLIED  PIC 9(05).
+
+       WORKING-STORAGE SECTION.
+       01   VENDOR-FILE-STATUS          PIC XX.
+       01   AUDIT-FILE-STATUS           PIC XX.
+       01   TRANSACTION-FILE-STATUS     PIC XX.
+       01   UPDATE-CKPT-STATUS          PIC XX.
+
+       01   LAST-SEQUENCE-APPLIED       PIC 9(05) COMP.
+       01   TRANSACTIONS-TO-SKIP        PIC 9(05) COMP.
+       01   SINCE-LAST-CHECKPOINT       PIC 9(05) COMP.
+       77   CHECKPOINT-INTERVAL         PIC 9(05) COMP VALUE 10.
+
+       01   RECORD-FOUND                PIC X.
+            88 RECORD-WAS-FOUND            VALUE "Y".
+            88 NO-RECORD-FOUND             VALUE "N".
+
+       01   MORE-TRANSACTIONS           PIC X.
+            88 TRANSACTIONS-REMAIN         VALUE "Y".
+            88 NO-MORE-TRANSACTIONS        VALUE "N".
+
+       01   REWRITE-STATUS              PIC X.
+            88 REWRITE-WAS-OK              VALUE "Y".
+
+       01   OPERATOR-ID                 PIC X(08) VALUE "BATCH".
+       01   AUDIT-OLD-VALUE-HOLD        PIC X(30).
+       01   AUDIT-NEW-VALUE-HOLD        PIC X(30).
+       77   CURRENT-FIELD-VALUE         PIC X(30).
+
+       01   TRANSACTION-COUNT           PIC 9(05) COMP.
+       01   REJECTED-COUNT              PIC 9(05) COMP.
+
+       01   FIELD-VALUE-STATUS          PIC X.
+            88 FIELD-VALUE-WAS-VALID       VALUE "Y".
+
+      *--------------------------------
+      * VALID TWO-LETTER STATE CODES
+      * (50 STATES PLUS DC), USED TO
+      * EDIT-CHECK A FIELD-5
+      * TRANSACTION THE SAME WAY
+      * vndchg01 EDIT-CHECKS
+      * VENDOR-STATE INTERACTIVELY.
+      *--------------------------------
+       01   VALID-STATE-LIST.
+            05 VALID-STATE-LIST-1   PIC X(52) VALUE
+                 "ALAKAZARCACOCTDEFLGAHIIDILINIAKSKYLAMEMDMAMIMNMSMOMT".
+            05 VALID-STATE-LIST-2   PIC X(50) VALUE
+                 "NENVNHNJNMNYNCNDOHOKORPARISCSDTNTXUTVTVAWAWVWIWYDC".
+       01   VALID-STATE-TABLE REDEFINES VALID-STATE-LIST.
+            05 VALID-STATE-CODE        PIC X(02) OCCURS 51 TIMES.
+
+       77   STATE-TABLE-INDEX       PIC 99 COMP.
+       01   STATE-CODE-STATUS       PIC X.
+            88 STATE-CODE-WAS-FOUND    VALUE "Y".
+
+       77   ZIP-TEXT-LENGTH         PIC 99.
+       01   ZIP-CODE-STATUS         PIC X.
+            88 ZIP-CODE-WAS-VALID      VALUE "Y".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+            OPEN I-O VENDOR-FILE.
+            PERFORM OPEN-AUDIT-FILE.
+            OPEN INPUT TRANSACTION-FILE.
+            PERFORM READ-THE-CHECKPOINT.
+            MOVE 0 TO TRANSACTION-COUNT.
+            MOVE 0 TO REJECTED-COUNT.
+            MOVE 0 TO SINCE-LAST-CHECKPOINT.
+            MOVE "Y" TO MORE-TRANSACTIONS.
+            MOVE LAST-SEQUENCE-APPLIED TO TRANSACTIONS-TO-SKIP.
+            IF TRANSACTIONS-TO-SKIP > 0
+                DISPLAY "RESUMING AFTER TRANSACTION "
+                    LAST-SEQUENCE-APPLIED
+                PERFORM SKIP-ONE-TRANSACTION
+                   UNTIL TRANSACTIONS-TO-SKIP = 0
+                       OR NO-MORE-TRANSACTIONS.
+            PERFORM APPLY-ONE-TRANSACTION
+               UNTIL NO-MORE-TRANSACTIONS.
+            CLOSE VENDOR-FILE.
+            CLOSE VENDOR-AUDIT-FILE.
+            CLOSE TRANSACTION-FILE.
+            MOVE 0 TO LAST-SEQUENCE-APPLIED.
+            PERFORM WRITE-THE-CHECKPOINT.
+            DISPLAY TRANSACTION-COUNT " TRANSACTION(S) APPLIED, "
+                REJECTED-COUNT " REJECTED".
+
+       PROGRAM-DONE.
+            STOP RUN.
+
+      *--------------------------------
+      * OPEN THE AUDIT FILE FOR
+      * APPENDING.  IF IT HAS NEVER
+      * BEEN WRITTEN TO BEFORE, CREATE
+      * IT FIRST.
+      *--------------------------------
+       OPEN-AUDIT-FILE.
+            OPEN EXTEND VENDOR-AUDIT-FILE.
+            IF AUDIT-FILE-STATUS = "35"
+                OPEN OUTPUT VENDOR-AUDIT-FILE
+                CLOSE VENDOR-AUDIT-FILE
+                OPEN EXTEND VENDOR-AUDIT-FILE.
+
+      *--------------------------------
+      * READ THE LAST-SAVED CHECKPOINT,
+      * IF ANY.  IF THE FILE HAS NEVER
+      * BEEN WRITTEN TO BEFORE, THAT
+      * MEANS NO TRANSACTIONS HAVE BEEN
+      * APPLIED YET -- START AT THE TOP
+      * OF THE TRANSACTION FILE, NOT AN
+      * ERROR.
+      *--------------------------------
+       READ-THE-CHECKPOINT.
+            MOVE 0 TO LAST-SEQUENCE-APPLIED.
+            OPEN INPUT UPDATE-CKPT-FILE.
+            IF UPDATE-CKPT-STATUS = "00"
+                READ UPDATE-CKPT-FILE
+                    AT END
+                    CONTINUE
+                    NOT AT END
+                    MOVE UCR-LAST-SEQUENCE-APPLIED
+                        TO LAST-SEQUENCE-APPLIED
+                END-READ
+                CLOSE UPDATE-CKPT-FILE.
+
+      *--------------------------------
+      * REWRITE THE ONE-RECORD
+      * CHECKPOINT FILE FROM SCRATCH --
+      * SIMPLER AND SAFER THAN TRYING
+      * TO REWRITE A SINGLE SEQUENTIAL
+      * RECORD IN PLACE.
+      *--------------------------------
+       WRITE-THE-CHECKPOINT.
+            OPEN OUTPUT UPDATE-CKPT-FILE.
+            MOVE LAST-SEQUENCE-APPLIED TO UCR-LAST-SEQUENCE-APPLIED.
+            WRITE UPDATE-CKPT-RECORD.
+            CLOSE UPDATE-CKPT-FILE.
+
+      *--------------------------------
+      * RESUMING A PRIOR RUN -- READ
+      * AND DISCARD THE TRANSACTIONS
+      * ALREADY APPLIED BEFORE THE
+      * RUN STOPPED, WITHOUT REAPPLYING
+      * THEM.
+      *--------------------------------
+       SKIP-ONE-TRANSACTION.
+            READ TRANSACTION-FILE
+                AT END
+                MOVE "N" TO MORE-TRANSACTIONS.
+            IF TRANSACTIONS-REMAIN
+                SUBTRACT 1 FROM TRANSACTIONS-TO-SKIP.
+
+       APPLY-ONE-TRANSACTION.
+            READ TRANSACTION-FILE
+                AT END
+                MOVE "N" TO MORE-TRANSACTIONS.
+            IF TRANSACTIONS-REMAIN
+                PERFORM APPLY-THIS-TRANSACTION
+                ADD 1 TO LAST-SEQUENCE-APPLIED
+                PERFORM CHECKPOINT-IF-DUE.
+
+      *--------------------------------
+      * SAVE THE CHECKPOINT EVERY
+      * CHECKPOINT-INTERVAL
+      * TRANSACTIONS RATHER THAN AFTER
+      * EVERY SINGLE ONE, SO A RESTART
+      * REPROCESSES AT MOST ONE
+      * INTERVAL'S WORTH OF WORK.
+      *--------------------------------
+       CHECKPOINT-IF-DUE.
+            ADD 1 TO SINCE-LAST-CHECKPOINT.
+            IF SINCE-LAST-CHECKPOINT >= CHECKPOINT-INTERVAL
+                PERFORM WRITE-THE-CHECKPOINT
+                MOVE 0 TO SINCE-LAST-CHECKPOINT.
+
+      *--------------------------------
+      * LOOK UP THE VENDOR NAMED ON THE
+      * TRANSACTION AND, IF FOUND,
+      * APPLY THE ONE FIELD IT CARRIES
+      * THE SAME WAY CHANGE-THIS-FIELD
+      * DOES INTERACTIVELY -- OLD VALUE
+      * CAPTURED, NEW VALUE MOVED IN,
+      * REWRITE WITH LOCK, AUDIT RECORD
+      * WRITTEN.  A VENDOR NOT ON FILE
+      * IS REJECTED RATHER THAN HALTING
+      * THE WHOLE RUN.
+      *--------------------------------
+       APPLY-THIS-TRANSACTION.
+            PERFORM FIND-VENDOR-FOR-TRANSACTION.
+            IF RECORD-WAS-FOUND
+                PERFORM VALIDATE-TRANSACTION-FIELD-VALUE
+                IF FIELD-VALUE-WAS-VALID
+                    PERFORM GET-CURRENT-FIELD-VALUE
+                    MOVE CURRENT-FIELD-VALUE TO AUDIT-OLD-VALUE-HOLD
+                    PERFORM APPLY-TRANSACTION-FIELD-VALUE
+                    PERFORM GET-CURRENT-FIELD-VALUE
+                    MOVE CURRENT-FIELD-VALUE TO AUDIT-NEW-VALUE-HOLD
+                    PERFORM REWRITE-VENDOR-RECORD
+                    IF REWRITE-WAS-OK
+                        PERFORM WRITE-AUDIT-RECORD
+                        ADD 1 TO TRANSACTION-COUNT
+                    ELSE
+                        ADD 1 TO REJECTED-COUNT
+                ELSE
+                    DISPLAY "INVALID NEW VALUE FOR FIELD "
+                        TRN-FIELD-NUMBER " ON TRANSACTION FOR "
+                        "VENDOR: " TRN-VENDOR-NUMBER
+                    ADD 1 TO REJECTED-COUNT
+            ELSE
+                DISPLAY "VENDOR NOT FOUND FOR TRANSACTION: "
+                    TRN-VENDOR-NUMBER
+                ADD 1 TO REJECTED-COUNT.
+
+      *--------------------------------
+      * EDIT-CHECK THE TRANSACTION'S
+      * NEW VALUE BEFORE IT IS APPLIED
+      * -- THE SAME CHECKS
+      * vndchg01 ENFORCES INTERACTIVELY
+      * FOR THESE FIELDS (REQUIRED
+      * NAME/ADDRESS-1, A VALID STATE
+      * CODE, A NUMERIC 5- OR 9-DIGIT
+      * ZIP, AND AN A/I STATUS), SO A
+      * BATCH TRANSACTION CANNOT PUT
+      * VENDOR-FILE IN A STATE AN
+      * OPERATOR COULD NEVER REACH
+      * THROUGH vndchg01.  FIELDS WITH
+      * NO INTERACTIVE EDIT CHECK
+      * (ADDRESS-2, CITY, CONTACT,
+      * PHONE, TAX ID, PAYMENT TERMS)
+      * ARE LEFT UNCHECKED HERE TOO.
+      *--------------------------------
+       VALIDATE-TRANSACTION-FIELD-VALUE.
+            MOVE "Y" TO FIELD-VALUE-STATUS.
+            IF TRN-FIELD-NUMBER = 1 OR TRN-FIELD-NUMBER = 2
+                IF TRN-NEW-VALUE = SPACES
+                    MOVE "N" TO FIELD-VALUE-STATUS.
+            IF TRN-FIELD-NUMBER = 5
+                PERFORM CHECK-VALID-TRANSACTION-STATE
+                IF NOT STATE-CODE-WAS-FOUND
+                    MOVE "N" TO FIELD-VALUE-STATUS.
+            IF TRN-FIELD-NUMBER = 6
+                PERFORM CHECK-VALID-TRANSACTION-ZIP
+                IF NOT ZIP-CODE-WAS-VALID
+                    MOVE "N" TO FIELD-VALUE-STATUS.
+            IF TRN-FIELD-NUMBER = 9
+                IF TRN-NEW-VALUE(1:1) NOT = "A" AND
+                        TRN-NEW-VALUE(1:1) NOT = "I"
+                    MOVE "N" TO FIELD-VALUE-STATUS.
+
+       CHECK-VALID-TRANSACTION-STATE.
+            MOVE "N" TO STATE-CODE-STATUS.
+            IF TRN-NEW-VALUE(3:28) = SPACES
+                MOVE 0 TO STATE-TABLE-INDEX
+                PERFORM SCAN-TRANSACTION-STATE-TABLE
+                   UNTIL STATE-CODE-WAS-FOUND OR
+                       STATE-TABLE-INDEX = 51.
+
+       SCAN-TRANSACTION-STATE-TABLE.
+            ADD 1 TO STATE-TABLE-INDEX.
+            IF TRN-NEW-VALUE(1:2) = VALID-STATE-CODE(STATE-TABLE-INDEX)
+                MOVE "Y" TO STATE-CODE-STATUS.
+
+       CHECK-VALID-TRANSACTION-ZIP.
+            MOVE "N" TO ZIP-CODE-STATUS.
+            PERFORM FIND-TRANSACTION-ZIP-LENGTH.
+            IF (ZIP-TEXT-LENGTH = 5 OR ZIP-TEXT-LENGTH = 9)
+                    AND TRN-NEW-VALUE(1:ZIP-TEXT-LENGTH) IS NUMERIC
+                MOVE "Y" TO ZIP-CODE-STATUS.
+
+       FIND-TRANSACTION-ZIP-LENGTH.
+            MOVE 30 TO ZIP-TEXT-LENGTH.
+            PERFORM SHRINK-TRANSACTION-ZIP-LENGTH
+               UNTIL ZIP-TEXT-LENGTH = 0 OR
+                   TRN-NEW-VALUE(ZIP-TEXT-LENGTH:1) NOT = SPACE.
+
+       SHRINK-TRANSACTION-ZIP-LENGTH.
+            SUBTRACT 1 FROM ZIP-TEXT-LENGTH.
+
+       FIND-VENDOR-FOR-TRANSACTION.
+            MOVE TRN-VENDOR-NUMBER TO VENDOR-NUMBER.
+            MOVE "Y" TO RECORD-FOUND.
+            READ VENDOR-FILE RECORD WITH LOCK
+               INVALID KEY
+                   MOVE "N" TO RECORD-FOUND.
+
+      *--------------------------------
+      * MOVE THE TRANSACTION'S NEW
+      * VALUE INTO WHICHEVER FIELD
+      * TRN-FIELD-NUMBER NAMES, USING
+      * THE SAME FIELD NUMBERING AS
+      * vndchg01'S WHICH-FIELD.
+      *--------------------------------
+       APPLY-TRANSACTION-FIELD-VALUE.
+            IF TRN-FIELD-NUMBER = 1
+                MOVE TRN-NEW-VALUE TO VENDOR-NAME.
+            IF TRN-FIELD-NUMBER = 2
+                MOVE TRN-NEW-VALUE TO VENDOR-ADDRESS-1.
+            IF TRN-FIELD-NUMBER = 3
+                MOVE TRN-NEW-VALUE TO VENDOR-ADDRESS-2.
+            IF TRN-FIELD-NUMBER = 4
+                MOVE TRN-NEW-VALUE TO VENDOR-CITY.
+            IF TRN-FIELD-NUMBER = 5
+                MOVE TRN-NEW-VALUE TO VENDOR-STATE.
+            IF TRN-FIELD-NUMBER = 6
+                MOVE TRN-NEW-VALUE TO VENDOR-ZIP.
+            IF TRN-FIELD-NUMBER = 7
+                MOVE TRN-NEW-VALUE TO VENDOR-CONTACT.
+            IF TRN-FIELD-NUMBER = 8
+                MOVE TRN-NEW-VALUE TO VENDOR-PHONE.
+            IF TRN-FIELD-NUMBER = 9
+                MOVE TRN-NEW-VALUE(1:1) TO VENDOR-STATUS.
+            IF TRN-FIELD-NUMBER = 10
+                MOVE TRN-NEW-VALUE TO VENDOR-TAX-ID.
+            IF TRN-FIELD-NUMBER = 11
+                MOVE TRN-NEW-VALUE TO VENDOR-PAYMENT-TERMS.
+
+      *--------------------------------
+      * PULL THE CURRENT TEXT OF
+      * WHICHEVER FIELD THE
+      * TRANSACTION NAMES, SO IT CAN BE
+      * SAVED TO THE AUDIT FILE BEFORE
+      * AND AFTER THE CHANGE.
+      *--------------------------------
+       GET-CURRENT-FIELD-VALUE.
+            MOVE SPACES TO CURRENT-FIELD-VALUE.
+            IF TRN-FIELD-NUMBER = 1
+                MOVE VENDOR-NAME TO CURRENT-FIELD-VALUE.
+            IF TRN-FIELD-NUMBER = 2
+                MOVE VENDOR-ADDRESS-1 TO CURRENT-FIELD-VALUE.
+            IF TRN-FIELD-NUMBER = 3
+                MOVE VENDOR-ADDRESS-2 TO CURRENT-FIELD-VALUE.
+            IF TRN-FIELD-NUMBER = 4
+                MOVE VENDOR-CITY TO CURRENT-FIELD-VALUE.
+            IF TRN-FIELD-NUMBER = 5
+                MOVE VENDOR-STATE TO CURRENT-FIELD-VALUE.
+            IF TRN-FIELD-NUMBER = 6
+                MOVE VENDOR-ZIP TO CURRENT-FIELD-VALUE.
+            IF TRN-FIELD-NUMBER = 7
+                MOVE VENDOR-CONTACT TO CURRENT-FIELD-VALUE.
+            IF TRN-FIELD-NUMBER = 8
+                MOVE VENDOR-PHONE TO CURRENT-FIELD-VALUE.
+            IF TRN-FIELD-NUMBER = 9
+                MOVE VENDOR-STATUS TO CURRENT-FIELD-VALUE.
+            IF TRN-FIELD-NUMBER = 10
+                MOVE VENDOR-TAX-ID TO CURRENT-FIELD-VALUE.
+            IF TRN-FIELD-NUMBER = 11
+                MOVE VENDOR-PAYMENT-TERMS TO CURRENT-FIELD-VALUE.
+
+       REWRITE-VENDOR-RECORD.
+            MOVE "Y" TO REWRITE-STATUS.
+            ACCEPT LAST-CHANGED-DATE FROM DATE YYYYMMDD.
+            MOVE OPERATOR-ID TO LAST-CHANGED-BY.
+            REWRITE VENDOR-RECORD WITH LOCK
+               INVALID KEY
+               DISPLAY "ERROR REWRITING VENDOR RECORD: "
+                   TRN-VENDOR-NUMBER
+               MOVE "N" TO REWRITE-STATUS.
+
+      *--------------------------------
+      * APPEND A BEFORE/AFTER ENTRY TO
+      * THE AUDIT FILE FOR THE FIELD
+      * JUST CHANGED, THE SAME AS
+      * vndchg01 DOES FOR AN
+      * INTERACTIVE CHANGE.
+      *--------------------------------
+       WRITE-AUDIT-RECORD.
+            MOVE VENDOR-NUMBER TO AUDIT-VENDOR-NUMBER.
+            MOVE TRN-FIELD-NUMBER TO AUDIT-FIELD-NUMBER.
+            MOVE AUDIT-OLD-VALUE-HOLD TO AUDIT-OLD-VALUE.
+            MOVE AUDIT-NEW-VALUE-HOLD TO AUDIT-NEW-VALUE.
+            ACCEPT AUDIT-CHANGE-DATE FROM DATE YYYYMMDD.
+            MOVE OPERATOR-ID TO AUDIT-OPERATOR-ID.
+            WRITE VENDOR-AUDIT-RECORD.
