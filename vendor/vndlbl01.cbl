@@ -0,0 +1,75 @@
+      ******************************************************************
+      * Author: Felix Eisenmenger
+      * Date:
+      * Purpose: training
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. vndlbl01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            COPY "slvnd01.cbl".
+            COPY "sllbl01.cbl".
+       DATA DIVISION.
+       FILE SECTION.
+            COPY "fdvnd01.cbl".
+            COPY "fdlbl01.cbl".
+       WORKING-STORAGE SECTION.
+       01   VENDOR-FILE-STATUS      PIC XX.
+       01   LABEL-FILE-STATUS       PIC XX.
+
+       01   MORE-VENDOR-RECORDS     PIC X.
+            88 VENDOR-RECORDS-REMAIN   VALUE "Y".
+            88 NO-MORE-VENDOR-RECORDS  VALUE "N".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+            OPEN INPUT VENDOR-FILE.
+            OPEN OUTPUT LABEL-FILE.
+            MOVE "Y" TO MORE-VENDOR-RECORDS.
+            PERFORM PRINT-ONE-VENDOR
+               UNTIL NO-MORE-VENDOR-RECORDS.
+            CLOSE VENDOR-FILE.
+            CLOSE LABEL-FILE.
+
+       PROGRAM-DONE.
+            STOP RUN.
+
+      *--------------------------------
+      * READ THE NEXT VENDOR IN NUMBER
+      * ORDER.  INACTIVE VENDORS DON'T
+      * GET A LABEL -- THERE'S NOTHING
+      * TO MAIL TO A VENDOR WE'RE NOT
+      * DOING BUSINESS WITH ANY MORE.
+      *--------------------------------
+       PRINT-ONE-VENDOR.
+            READ VENDOR-FILE NEXT RECORD
+                AT END
+                MOVE "N" TO MORE-VENDOR-RECORDS.
+            IF VENDOR-RECORDS-REMAIN AND VENDOR-IS-ACTIVE
+                PERFORM PRINT-ONE-LABEL.
+
+      *--------------------------------
+      * ONE-UP LABEL: NAME, BOTH ADDRESS
+      * LINES (SKIPPING A BLANK SECOND
+      * LINE), CITY, STATE, AND ZIP,
+      * THEN A BLANK LINE TO SEPARATE IT
+      * FROM THE NEXT LABEL.
+      *--------------------------------
+       PRINT-ONE-LABEL.
+            MOVE VENDOR-NAME TO LABEL-LINE.
+            WRITE LABEL-LINE.
+            MOVE VENDOR-ADDRESS-1 TO LABEL-LINE.
+            WRITE LABEL-LINE.
+            IF VENDOR-ADDRESS-2 NOT = SPACES
+                MOVE VENDOR-ADDRESS-2 TO LABEL-LINE
+                WRITE LABEL-LINE.
+            MOVE VENDOR-CITY TO LABEL-LINE.
+            WRITE LABEL-LINE.
+            MOVE VENDOR-STATE TO LABEL-LINE.
+            WRITE LABEL-LINE.
+            MOVE VENDOR-ZIP TO LABEL-LINE.
+            WRITE LABEL-LINE.
+            MOVE SPACES TO LABEL-LINE.
+            WRITE LABEL-LINE.
