@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Author: Felix Eisenmenger
+      * Date:
+      * Purpose: FD for OPERATOR-FILE, the list of operator IDs allowed
+      *          to sign on to vendor maintenance.
+      * Tectonics: cobc
+      ******************************************************************
+       FD   OPERATOR-FILE
+            LABEL RECORDS ARE STANDARD.
+
+       01   OPERATOR-RECORD.
+            05 OPR-OPERATOR-ID            PIC X(08).
+            05 OPR-OPERATOR-NAME          PIC X(30).
