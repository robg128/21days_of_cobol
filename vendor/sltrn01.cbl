@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Author: Felix Eisenmenger
+      * Date:
+      * Purpose: FILE-CONTROL entry for TRANSACTION-FILE, the batch
+      *          vendor-field-change input for vndupd01.
+      * Tectonics: cobc
+      ******************************************************************
+           SELECT TRANSACTION-FILE ASSIGN TO "VNDTRN.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS TRANSACTION-FILE-STATUS.
