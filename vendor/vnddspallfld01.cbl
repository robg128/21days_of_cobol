@@ -25,6 +25,9 @@
             PERFORM DISPLAY-VENDOR-ZIP.
             PERFORM DISPLAY-VENDOR-CONTACT.
             PERFORM DISPLAY-VENDOR-PHONE.
+            PERFORM DISPLAY-VENDOR-STATUS.
+            PERFORM DISPLAY-VENDOR-TAX-ID.
+            PERFORM DISPLAY-VENDOR-PAYMENT-TERMS.
             DISPLAY " ".
 
             DISPLAY-VENDOR-NUMBER.
@@ -53,3 +56,15 @@
 
        DISPLAY-VENDOR-PHONE.
             DISPLAY "8. VENDOR PHONE: " VENDOR-PHONE.
+
+       DISPLAY-VENDOR-STATUS.
+            IF VENDOR-IS-INACTIVE
+                DISPLAY "9. VENDOR STATUS: INACTIVE"
+            ELSE
+                DISPLAY "9. VENDOR STATUS: ACTIVE".
+
+       DISPLAY-VENDOR-TAX-ID.
+            DISPLAY "10. VENDOR TAX ID: " VENDOR-TAX-ID.
+
+       DISPLAY-VENDOR-PAYMENT-TERMS.
+            DISPLAY "11. VENDOR PAYMENT TERMS: " VENDOR-PAYMENT-TERMS.
