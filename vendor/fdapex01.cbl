@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Author: Felix Eisenmenger
+      * Date:
+      * Purpose: FD for AP-EXTRACT-FILE, the accounts-payable system's
+      *          expected fixed layout for vendor name/address/phone.
+      * Tectonics: cobc
+      ******************************************************************
+       FD   AP-EXTRACT-FILE
+            LABEL RECORDS ARE STANDARD.
+
+       01   AP-EXTRACT-RECORD.
+            05 AP-VENDOR-NUMBER            PIC 9(5).
+            05 AP-VENDOR-NAME               PIC X(30).
+            05 AP-VENDOR-ADDRESS-1          PIC X(30).
+            05 AP-VENDOR-ADDRESS-2          PIC X(30).
+            05 AP-VENDOR-CITY               PIC X(30).
+            05 AP-VENDOR-STATE              PIC X(30).
+            05 AP-VENDOR-ZIP                PIC X(30).
+            05 AP-VENDOR-PHONE              PIC X(30).
