@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Author: Felix Eisenmenger
+      * Date:
+      * Purpose: FD for CSV-FILE.  ONE COMMA-DELIMITED LINE PER RECORD,
+      *          INCLUDING THE HEADER ROW.
+      * Tectonics: cobc
+      ******************************************************************
+       FD   CSV-FILE
+            LABEL RECORDS ARE STANDARD.
+
+       01   CSV-LINE                  PIC X(400).
