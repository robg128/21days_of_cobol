@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Author: Felix Eisenmenger
+      * Date:
+      * Purpose: FILE-CONTROL entry for BACKUP-FILE, a timestamped
+      *          sequential copy of VENDOR-FILE.  The external name is
+      *          built at run time in BACKUP-FILE-NAME so every backup
+      *          gets its own dated file instead of overwriting the
+      *          last one.
+      * Tectonics: cobc
+      ******************************************************************
+           SELECT BACKUP-FILE ASSIGN TO BACKUP-FILE-NAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS BACKUP-FILE-STATUS.
