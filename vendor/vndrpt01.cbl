@@ -0,0 +1,165 @@
+      ******************************************************************
+      * Author: Felix Eisenmenger
+      * Date:
+      * Purpose: training
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. vndrpt01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            COPY "slvnd01.cbl".
+            COPY "slrpt01.cbl".
+            SELECT VENDOR-SORT-FILE ASSIGN TO "VNDRPT.SRT".
+       DATA DIVISION.
+       FILE SECTION.
+            COPY "fdvnd01.cbl".
+            COPY "fdrpt01.cbl".
+
+       SD   VENDOR-SORT-FILE.
+       01   VENDOR-SORT-RECORD.
+            05 SORT-VENDOR-STATE      PIC X(30).
+            05 SORT-VENDOR-NAME       PIC X(30).
+            05 SORT-VENDOR-CITY       PIC X(30).
+            05 SORT-VENDOR-NUMBER     PIC 9(05).
+
+       WORKING-STORAGE SECTION.
+       01   VENDOR-FILE-STATUS        PIC XX.
+       01   REPORT-FILE-STATUS        PIC XX.
+
+       01   MORE-VENDOR-RECORDS       PIC X.
+            88 VENDOR-RECORDS-REMAIN     VALUE "Y".
+            88 NO-MORE-VENDOR-RECORDS    VALUE "N".
+
+       01   MORE-SORTED-RECORDS       PIC X.
+            88 SORTED-RECORDS-REMAIN     VALUE "Y".
+            88 NO-MORE-SORTED-RECORDS    VALUE "N".
+
+       01   CURRENT-STATE-HOLD        PIC X(30).
+       01   STATE-COUNT               PIC 9(05) COMP.
+       01   GRAND-TOTAL-COUNT         PIC 9(05) COMP.
+       77   ANY-STATE-PRINTED-YET     PIC X VALUE "N".
+            88 A-STATE-HAS-PRINTED       VALUE "Y".
+
+       01   STATE-HEADING-LINE.
+            05 FILLER                 PIC X(07) VALUE "STATE: ".
+            05 RPT-HEADING-STATE      PIC X(30).
+
+       01   VENDOR-DETAIL-LINE.
+            05 FILLER                 PIC X(05) VALUE "   - ".
+            05 RPT-VENDOR-NAME        PIC X(30).
+            05 FILLER                 PIC X(03) VALUE " / ".
+            05 RPT-VENDOR-CITY        PIC X(30).
+
+       01   STATE-TOTAL-LINE.
+            05 FILLER                 PIC X(17) VALUE
+                 "   STATE TOTAL : ".
+            05 RPT-STATE-COUNT        PIC ZZZZ9.
+
+       01   GRAND-TOTAL-LINE.
+            05 FILLER                 PIC X(15) VALUE "GRAND TOTAL : ".
+            05 RPT-GRAND-COUNT        PIC ZZZZ9.
+
+       01   BLANK-REPORT-LINE         PIC X(80) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+            OPEN OUTPUT REPORT-FILE.
+            SORT VENDOR-SORT-FILE
+                ON ASCENDING KEY SORT-VENDOR-STATE SORT-VENDOR-NAME
+                INPUT PROCEDURE IS COLLECT-ACTIVE-VENDORS
+                OUTPUT PROCEDURE IS PRINT-THE-REPORT.
+            CLOSE REPORT-FILE.
+
+       PROGRAM-DONE.
+            STOP RUN.
+
+      *--------------------------------
+      * INPUT PROCEDURE -- RELEASES ONE
+      * SORT RECORD FOR EVERY ACTIVE
+      * VENDOR.  INACTIVE VENDORS DO
+      * NOT COUNT AGAINST A STATE'S
+      * TOTAL.
+      *--------------------------------
+       COLLECT-ACTIVE-VENDORS.
+            OPEN INPUT VENDOR-FILE.
+            MOVE "Y" TO MORE-VENDOR-RECORDS.
+            PERFORM RELEASE-ONE-VENDOR
+               UNTIL NO-MORE-VENDOR-RECORDS.
+            CLOSE VENDOR-FILE.
+
+       RELEASE-ONE-VENDOR.
+            READ VENDOR-FILE NEXT RECORD
+                AT END
+                MOVE "N" TO MORE-VENDOR-RECORDS.
+            IF VENDOR-RECORDS-REMAIN AND VENDOR-IS-ACTIVE
+                MOVE VENDOR-STATE TO SORT-VENDOR-STATE
+                MOVE VENDOR-NAME TO SORT-VENDOR-NAME
+                MOVE VENDOR-CITY TO SORT-VENDOR-CITY
+                MOVE VENDOR-NUMBER TO SORT-VENDOR-NUMBER
+                RELEASE VENDOR-SORT-RECORD.
+
+      *--------------------------------
+      * OUTPUT PROCEDURE -- WALKS THE
+      * SORTED RECORDS IN STATE, NAME
+      * ORDER, PRINTING A NEW HEADING
+      * AND RESTARTING THE COUNT EVERY
+      * TIME THE STATE CHANGES.
+      *--------------------------------
+       PRINT-THE-REPORT.
+            MOVE SPACES TO CURRENT-STATE-HOLD.
+            MOVE 0 TO STATE-COUNT.
+            MOVE 0 TO GRAND-TOTAL-COUNT.
+            MOVE "Y" TO MORE-SORTED-RECORDS.
+            PERFORM RETURN-AND-PRINT-ONE
+               UNTIL NO-MORE-SORTED-RECORDS.
+            IF A-STATE-HAS-PRINTED
+                PERFORM PRINT-STATE-TOTAL.
+            PERFORM PRINT-GRAND-TOTAL.
+
+       RETURN-AND-PRINT-ONE.
+            RETURN VENDOR-SORT-FILE
+                AT END
+                MOVE "N" TO MORE-SORTED-RECORDS.
+            IF SORTED-RECORDS-REMAIN
+                IF SORT-VENDOR-STATE NOT = CURRENT-STATE-HOLD
+                    PERFORM START-NEW-STATE
+                PERFORM PRINT-VENDOR-DETAIL
+                ADD 1 TO STATE-COUNT
+                ADD 1 TO GRAND-TOTAL-COUNT.
+
+       START-NEW-STATE.
+            IF A-STATE-HAS-PRINTED
+                PERFORM PRINT-STATE-TOTAL.
+            MOVE SORT-VENDOR-STATE TO CURRENT-STATE-HOLD.
+            MOVE 0 TO STATE-COUNT.
+            MOVE "Y" TO ANY-STATE-PRINTED-YET.
+            PERFORM PRINT-STATE-HEADING.
+
+       PRINT-STATE-HEADING.
+            MOVE BLANK-REPORT-LINE TO REPORT-LINE.
+            WRITE REPORT-LINE.
+            MOVE SPACES TO RPT-HEADING-STATE.
+            MOVE CURRENT-STATE-HOLD TO RPT-HEADING-STATE.
+            MOVE STATE-HEADING-LINE TO REPORT-LINE.
+            WRITE REPORT-LINE.
+
+       PRINT-VENDOR-DETAIL.
+            MOVE SPACES TO RPT-VENDOR-NAME RPT-VENDOR-CITY.
+            MOVE SORT-VENDOR-NAME TO RPT-VENDOR-NAME.
+            MOVE SORT-VENDOR-CITY TO RPT-VENDOR-CITY.
+            MOVE VENDOR-DETAIL-LINE TO REPORT-LINE.
+            WRITE REPORT-LINE.
+
+       PRINT-STATE-TOTAL.
+            MOVE STATE-COUNT TO RPT-STATE-COUNT.
+            MOVE STATE-TOTAL-LINE TO REPORT-LINE.
+            WRITE REPORT-LINE.
+
+       PRINT-GRAND-TOTAL.
+            MOVE BLANK-REPORT-LINE TO REPORT-LINE.
+            WRITE REPORT-LINE.
+            MOVE GRAND-TOTAL-COUNT TO RPT-GRAND-COUNT.
+            MOVE GRAND-TOTAL-LINE TO REPORT-LINE.
+            WRITE REPORT-LINE.
