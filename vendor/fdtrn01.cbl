@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Author: Felix Eisenmenger
+      * Date:
+      * Purpose: FD for TRANSACTION-FILE.  One record per field change
+      *          to apply to VENDOR-FILE in batch -- vendor number,
+      *          field number (matching vndchg01's WHICH-FIELD list),
+      *          and the new value for that field.
+      * Tectonics: cobc
+      ******************************************************************
+       FD   TRANSACTION-FILE
+            LABEL RECORDS ARE STANDARD.
+
+       01   TRANSACTION-RECORD.
+            05 TRN-VENDOR-NUMBER          PIC 9(5).
+            05 TRN-FIELD-NUMBER           PIC 99.
+            05 TRN-NEW-VALUE              PIC X(30).
