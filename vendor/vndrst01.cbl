@@ -0,0 +1,98 @@
+      ******************************************************************
+      * Author: Felix Eisenmenger
+      * Date:
+      * Purpose: training
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. vndrst01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            COPY "slvnd01.cbl".
+            COPY "slbak01.cbl".
+       DATA DIVISION.
+       FILE SECTION.
+            COPY "fdvnd01.cbl".
+            COPY "fdbak01.cbl".
+       WORKING-STORAGE SECTION.
+       01   VENDOR-FILE-STATUS        PIC XX.
+       01   BACKUP-FILE-STATUS        PIC XX.
+
+       01   BACKUP-FILE-NAME          PIC X(20).
+
+       01   YES-NO-ANSWER             PIC X.
+            88 CONFIRM-WAS-YES           VALUE "Y".
+
+       01   MORE-BACKUP-RECORDS       PIC X.
+            88 BACKUP-RECORDS-REMAIN     VALUE "Y".
+            88 NO-MORE-BACKUP-RECORDS    VALUE "N".
+
+       01   RESTORE-RECORD-COUNT      PIC 9(05) COMP.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+            PERFORM ASK-BACKUP-FILE-NAME.
+            PERFORM ASK-CONFIRM-RESTORE.
+            IF CONFIRM-WAS-YES
+                PERFORM RESTORE-VENDOR-FILE
+            ELSE
+                DISPLAY "RESTORE CANCELLED".
+
+       PROGRAM-DONE.
+            STOP RUN.
+
+       ASK-BACKUP-FILE-NAME.
+            DISPLAY "ENTER BACKUP FILE NAME TO RESTORE FROM".
+            ACCEPT BACKUP-FILE-NAME.
+
+       ASK-CONFIRM-RESTORE.
+            DISPLAY "THIS WILL REPLACE THE CURRENT VENDOR FILE".
+            DISPLAY "WITH THE CONTENTS OF " BACKUP-FILE-NAME.
+            DISPLAY "CONTINUE? (Y/N)".
+            ACCEPT YES-NO-ANSWER.
+            IF YES-NO-ANSWER = "y"
+                MOVE "Y" TO YES-NO-ANSWER.
+
+      *--------------------------------
+      * RE-CREATES VENDOR-FILE FROM
+      * SCRATCH AND RELOADS IT RECORD
+      * BY RECORD FROM THE CHOSEN
+      * BACKUP COPY.
+      *--------------------------------
+       RESTORE-VENDOR-FILE.
+            OPEN INPUT BACKUP-FILE.
+            OPEN OUTPUT VENDOR-FILE.
+            MOVE 0 TO RESTORE-RECORD-COUNT.
+            MOVE "Y" TO MORE-BACKUP-RECORDS.
+            PERFORM RESTORE-ONE-VENDOR-RECORD
+               UNTIL NO-MORE-BACKUP-RECORDS.
+            CLOSE BACKUP-FILE.
+            CLOSE VENDOR-FILE.
+            DISPLAY RESTORE-RECORD-COUNT
+                " VENDOR RECORDS RESTORED FROM " BACKUP-FILE-NAME.
+
+       RESTORE-ONE-VENDOR-RECORD.
+            READ BACKUP-FILE
+                AT END
+                MOVE "N" TO MORE-BACKUP-RECORDS.
+            IF BACKUP-RECORDS-REMAIN
+                PERFORM BUILD-VENDOR-RECORD
+                WRITE VENDOR-RECORD
+                ADD 1 TO RESTORE-RECORD-COUNT.
+
+       BUILD-VENDOR-RECORD.
+            MOVE BACKUP-VENDOR-NUMBER         TO VENDOR-NUMBER.
+            MOVE BACKUP-VENDOR-NAME           TO VENDOR-NAME.
+            MOVE BACKUP-VENDOR-ADDRESS-1      TO VENDOR-ADDRESS-1.
+            MOVE BACKUP-VENDOR-ADDRESS-2      TO VENDOR-ADDRESS-2.
+            MOVE BACKUP-VENDOR-CITY           TO VENDOR-CITY.
+            MOVE BACKUP-VENDOR-STATE          TO VENDOR-STATE.
+            MOVE BACKUP-VENDOR-ZIP            TO VENDOR-ZIP.
+            MOVE BACKUP-VENDOR-CONTACT        TO VENDOR-CONTACT.
+            MOVE BACKUP-VENDOR-PHONE          TO VENDOR-PHONE.
+            MOVE BACKUP-VENDOR-STATUS         TO VENDOR-STATUS.
+            MOVE BACKUP-VENDOR-TAX-ID         TO VENDOR-TAX-ID.
+            MOVE BACKUP-VENDOR-PAYMENT-TERMS  TO VENDOR-PAYMENT-TERMS.
+            MOVE BACKUP-LAST-CHANGED-DATE     TO LAST-CHANGED-DATE.
+            MOVE BACKUP-LAST-CHANGED-BY       TO LAST-CHANGED-BY.
