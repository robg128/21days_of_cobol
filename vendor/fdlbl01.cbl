@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Author: Felix Eisenmenger
+      * Date:
+      * Purpose: FD for LABEL-FILE.  ONE-UP MAILING LABEL, A LINE AT A
+      *          TIME, WITH A BLANK LINE SEPARATING EACH LABEL.
+      * Tectonics: cobc
+      ******************************************************************
+       FD   LABEL-FILE
+            LABEL RECORDS ARE STANDARD.
+
+       01   LABEL-LINE                PIC X(30).
