@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Author: Felix Eisenmenger
+      * Date:
+      * Purpose: FD for VENDOR-CTL-FILE.  A single record carrying the
+      *          highest VENDOR-NUMBER assigned so far.
+      * Tectonics: cobc
+      ******************************************************************
+       FD   VENDOR-CTL-FILE
+            LABEL RECORDS ARE STANDARD.
+
+       01   VENDOR-CTL-RECORD.
+            05 LAST-VENDOR-NUMBER          PIC 9(5).
