@@ -0,0 +1,203 @@
+      ******************************************************************
+      * Author: Felix Eisenmenger
+      * Date:
+      * Purpose: training
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. vndcsv01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            COPY "slvnd01.cbl".
+            COPY "slcsv01.cbl".
+       DATA DIVISION.
+       FILE SECTION.
+            COPY "fdvnd01.cbl".
+            COPY "fdcsv01.cbl".
+       WORKING-STORAGE SECTION.
+       01   VENDOR-FILE-STATUS      PIC XX.
+       01   CSV-FILE-STATUS         PIC XX.
+
+       01   MORE-VENDOR-RECORDS     PIC X.
+            88 VENDOR-RECORDS-REMAIN   VALUE "Y".
+            88 NO-MORE-VENDOR-RECORDS  VALUE "N".
+
+       77   CSV-POINTER             PIC 9(4).
+       01   TRIM-TEXT               PIC X(30).
+       77   TRIM-LENGTH             PIC 99.
+
+       01   CSV-NUMBER-FIELD        PIC 9(5).
+       01   CSV-DATE-FIELD          PIC 9(8).
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+            OPEN INPUT VENDOR-FILE.
+            OPEN OUTPUT CSV-FILE.
+            PERFORM WRITE-CSV-HEADER.
+            MOVE "Y" TO MORE-VENDOR-RECORDS.
+            PERFORM EXPORT-ONE-VENDOR
+               UNTIL NO-MORE-VENDOR-RECORDS.
+            CLOSE VENDOR-FILE.
+            CLOSE CSV-FILE.
+
+       PROGRAM-DONE.
+            STOP RUN.
+
+      *--------------------------------
+      * THE HEADER ROW NAMES EVERY FIELD
+      * IN fdvnd01'S VENDOR-RECORD, IN
+      * RECORD ORDER.
+      *--------------------------------
+       WRITE-CSV-HEADER.
+            MOVE SPACES TO CSV-LINE.
+            MOVE 1 TO CSV-POINTER.
+            STRING
+                "VENDOR-NUMBER," "VENDOR-NAME," "VENDOR-ADDRESS-1,"
+                "VENDOR-ADDRESS-2," "VENDOR-CITY," "VENDOR-STATE,"
+                "VENDOR-ZIP," "VENDOR-CONTACT," "VENDOR-PHONE,"
+                "VENDOR-STATUS," "VENDOR-TAX-ID,"
+                "VENDOR-PAYMENT-TERMS," "LAST-CHANGED-DATE,"
+                "LAST-CHANGED-BY"
+                DELIMITED BY SIZE
+                INTO CSV-LINE
+                WITH POINTER CSV-POINTER.
+            WRITE CSV-LINE.
+
+       EXPORT-ONE-VENDOR.
+            READ VENDOR-FILE NEXT RECORD
+                AT END
+                MOVE "N" TO MORE-VENDOR-RECORDS.
+            IF VENDOR-RECORDS-REMAIN
+                PERFORM BUILD-CSV-LINE
+                WRITE CSV-LINE.
+
+      *--------------------------------
+      * BUILD ONE COMMA-DELIMITED LINE
+      * FOR THE CURRENT VENDOR RECORD.
+      * TEXT FIELDS ARE TRIMMED OF
+      * TRAILING SPACES FIRST SO THE
+      * EXPORT DOESN'T CARRY A PAGE OF
+      * BLANKS INSIDE EVERY COLUMN.
+      *--------------------------------
+       BUILD-CSV-LINE.
+            MOVE SPACES TO CSV-LINE.
+            MOVE 1 TO CSV-POINTER.
+            MOVE VENDOR-NUMBER TO CSV-NUMBER-FIELD.
+            STRING CSV-NUMBER-FIELD DELIMITED BY SIZE
+                INTO CSV-LINE
+                WITH POINTER CSV-POINTER.
+            PERFORM APPEND-VENDOR-NAME.
+            PERFORM APPEND-VENDOR-ADDRESS-1.
+            PERFORM APPEND-VENDOR-ADDRESS-2.
+            PERFORM APPEND-VENDOR-CITY.
+            PERFORM APPEND-VENDOR-STATE.
+            PERFORM APPEND-VENDOR-ZIP.
+            PERFORM APPEND-VENDOR-CONTACT.
+            PERFORM APPEND-VENDOR-PHONE.
+            PERFORM APPEND-VENDOR-STATUS.
+            PERFORM APPEND-VENDOR-TAX-ID.
+            PERFORM APPEND-VENDOR-PAYMENT-TERMS.
+            PERFORM APPEND-LAST-CHANGED-DATE.
+            PERFORM APPEND-LAST-CHANGED-BY-LAST.
+
+       APPEND-VENDOR-NAME.
+            MOVE VENDOR-NAME TO TRIM-TEXT.
+            PERFORM APPEND-TRIMMED-FIELD.
+
+       APPEND-VENDOR-ADDRESS-1.
+            MOVE VENDOR-ADDRESS-1 TO TRIM-TEXT.
+            PERFORM APPEND-TRIMMED-FIELD.
+
+       APPEND-VENDOR-ADDRESS-2.
+            MOVE VENDOR-ADDRESS-2 TO TRIM-TEXT.
+            PERFORM APPEND-TRIMMED-FIELD.
+
+       APPEND-VENDOR-CITY.
+            MOVE VENDOR-CITY TO TRIM-TEXT.
+            PERFORM APPEND-TRIMMED-FIELD.
+
+       APPEND-VENDOR-STATE.
+            MOVE VENDOR-STATE TO TRIM-TEXT.
+            PERFORM APPEND-TRIMMED-FIELD.
+
+       APPEND-VENDOR-ZIP.
+            MOVE VENDOR-ZIP TO TRIM-TEXT.
+            PERFORM APPEND-TRIMMED-FIELD.
+
+       APPEND-VENDOR-CONTACT.
+            MOVE VENDOR-CONTACT TO TRIM-TEXT.
+            PERFORM APPEND-TRIMMED-FIELD.
+
+       APPEND-VENDOR-PHONE.
+            MOVE VENDOR-PHONE TO TRIM-TEXT.
+            PERFORM APPEND-TRIMMED-FIELD.
+
+       APPEND-VENDOR-STATUS.
+            MOVE SPACES TO TRIM-TEXT.
+            MOVE VENDOR-STATUS TO TRIM-TEXT.
+            PERFORM APPEND-TRIMMED-FIELD.
+
+       APPEND-VENDOR-TAX-ID.
+            MOVE VENDOR-TAX-ID TO TRIM-TEXT.
+            PERFORM APPEND-TRIMMED-FIELD.
+
+       APPEND-VENDOR-PAYMENT-TERMS.
+            MOVE VENDOR-PAYMENT-TERMS TO TRIM-TEXT.
+            PERFORM APPEND-TRIMMED-FIELD.
+
+      *--------------------------------
+      * NUMERIC, SO NO TRIMMING NEEDED
+      * -- SAME AS VENDOR-NUMBER ABOVE.
+      *--------------------------------
+       APPEND-LAST-CHANGED-DATE.
+            MOVE LAST-CHANGED-DATE TO CSV-DATE-FIELD.
+            STRING CSV-DATE-FIELD DELIMITED BY SIZE
+                INTO CSV-LINE
+                WITH POINTER CSV-POINTER.
+            STRING "," DELIMITED BY SIZE
+                INTO CSV-LINE
+                WITH POINTER CSV-POINTER.
+
+      *--------------------------------
+      * THE LAST COLUMN ON THE LINE, SO
+      * NO TRAILING COMMA IS WRITTEN
+      * AFTER IT.
+      *--------------------------------
+       APPEND-LAST-CHANGED-BY-LAST.
+            MOVE LAST-CHANGED-BY TO TRIM-TEXT.
+            PERFORM FIND-TRIM-LENGTH.
+            IF TRIM-LENGTH > 0
+                STRING TRIM-TEXT(1:TRIM-LENGTH) DELIMITED BY SIZE
+                    INTO CSV-LINE
+                    WITH POINTER CSV-POINTER.
+
+      *--------------------------------
+      * APPEND THE TRIMMED FIELD AND A
+      * TRAILING COMMA TO CSV-LINE AT
+      * THE CURRENT POINTER POSITION.
+      *--------------------------------
+       APPEND-TRIMMED-FIELD.
+            PERFORM FIND-TRIM-LENGTH.
+            IF TRIM-LENGTH > 0
+                STRING TRIM-TEXT(1:TRIM-LENGTH) DELIMITED BY SIZE
+                    INTO CSV-LINE
+                    WITH POINTER CSV-POINTER.
+            STRING "," DELIMITED BY SIZE
+                INTO CSV-LINE
+                WITH POINTER CSV-POINTER.
+
+      *--------------------------------
+      * TRIM TRAILING SPACES FROM
+      * TRIM-TEXT SO ONLY THE TYPED
+      * CHARACTERS END UP IN THE CSV
+      * COLUMN.
+      *--------------------------------
+       FIND-TRIM-LENGTH.
+            MOVE 30 TO TRIM-LENGTH.
+            PERFORM SHRINK-TRIM-LENGTH
+               UNTIL TRIM-LENGTH = 0 OR
+                   TRIM-TEXT(TRIM-LENGTH:1) NOT = SPACE.
+
+       SHRINK-TRIM-LENGTH.
+            SUBTRACT 1 FROM TRIM-LENGTH.
