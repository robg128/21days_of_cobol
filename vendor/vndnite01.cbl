@@ -0,0 +1,98 @@
+      ******************************************************************
+      * Author: Felix Eisenmenger
+      * Date:
+      * Purpose: Nightly job-control driver -- runs the vendor backup
+      *          (vndbak01) and then the AP extract (vndext01) back
+      *          to back, with no JCL scheduler in this shop to do
+      *          it.  A checkpoint record remembers which step last
+      *          completed, so a rerun after a failed or interrupted
+      *          night picks up at the step that did not finish
+      *          instead of redoing a backup that already ran.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. vndnite01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT NITE-CKPT-FILE ASSIGN TO "NITECKPT.DAT"
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS NITE-CKPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD   NITE-CKPT-FILE
+            LABEL RECORDS ARE STANDARD.
+
+       01   NITE-CKPT-RECORD.
+            05 NCR-LAST-STEP-DONE   PIC 9(02).
+
+       WORKING-STORAGE SECTION.
+       01   NITE-CKPT-STATUS        PIC XX.
+       01   LAST-STEP-DONE-HOLD     PIC 9(02).
+            88 NO-STEPS-WERE-DONE      VALUE 0.
+            88 BACKUP-WAS-DONE         VALUE 1 THRU 99.
+            88 EXTRACT-WAS-DONE        VALUE 2 THRU 99.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+            PERFORM READ-THE-CHECKPOINT.
+
+            IF NOT BACKUP-WAS-DONE
+                DISPLAY "NIGHTLY JOB: RUNNING VENDOR BACKUP"
+                CALL "vndbak01"
+                MOVE 1 TO LAST-STEP-DONE-HOLD
+                PERFORM WRITE-THE-CHECKPOINT
+            ELSE
+                DISPLAY "NIGHTLY JOB: VENDOR BACKUP ALREADY ",
+                    "COMPLETE -- SKIPPING".
+
+            IF NOT EXTRACT-WAS-DONE
+                DISPLAY "NIGHTLY JOB: RUNNING AP EXTRACT"
+                CALL "vndext01"
+                MOVE 2 TO LAST-STEP-DONE-HOLD
+                PERFORM WRITE-THE-CHECKPOINT
+            ELSE
+                DISPLAY "NIGHTLY JOB: AP EXTRACT ALREADY ",
+                    "COMPLETE -- SKIPPING".
+
+            DISPLAY "NIGHTLY JOB: COMPLETE -- RESETTING ",
+                "CHECKPOINT FOR TOMORROW".
+            MOVE 0 TO LAST-STEP-DONE-HOLD.
+            PERFORM WRITE-THE-CHECKPOINT.
+
+       PROGRAM-DONE.
+            STOP RUN.
+
+      *--------------------------------
+      * OPEN THE CHECKPOINT FILE AND
+      * READ ITS ONE RECORD.  IF IT HAS
+      * NEVER BEEN WRITTEN TO BEFORE,
+      * TREAT THAT AS "NO STEPS DONE
+      * YET" -- A FRESH START, NOT AN
+      * ERROR.
+      *--------------------------------
+       READ-THE-CHECKPOINT.
+            MOVE 0 TO LAST-STEP-DONE-HOLD.
+            OPEN INPUT NITE-CKPT-FILE.
+            IF NITE-CKPT-STATUS = "00"
+                READ NITE-CKPT-FILE
+                    AT END
+                    CONTINUE
+                    NOT AT END
+                    MOVE NCR-LAST-STEP-DONE TO LAST-STEP-DONE-HOLD
+                END-READ
+                CLOSE NITE-CKPT-FILE.
+
+      *--------------------------------
+      * REWRITE THE CHECKPOINT FILE
+      * FROM SCRATCH WITH ITS ONE
+      * RECORD -- SIMPLER AND SAFER
+      * THAN TRYING TO REWRITE A
+      * SINGLE SEQUENTIAL RECORD IN
+      * PLACE.
+      *--------------------------------
+       WRITE-THE-CHECKPOINT.
+            OPEN OUTPUT NITE-CKPT-FILE.
+            MOVE LAST-STEP-DONE-HOLD TO NCR-LAST-STEP-DONE.
+            WRITE NITE-CKPT-RECORD.
+            CLOSE NITE-CKPT-FILE.
