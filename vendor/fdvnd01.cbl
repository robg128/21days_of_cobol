@@ -17,3 +17,9 @@
             05 VENDOR-ZIP                  PIC X(30).
             05 VENDOR-CONTACT              PIC X(30).
             05 VENDOR-PHONE                PIC X(30).
+            05 VENDOR-STATUS               PIC X(01).
+               88 VENDOR-IS-ACTIVE          VALUE "A".
+               88 VENDOR-IS-INACTIVE        VALUE "I".
+            05 VENDOR-TAX-ID               PIC X(30).
+            05 VENDOR-PAYMENT-TERMS        PIC X(30).
+            COPY "lchg01.cbl".
