@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Author: Felix Eisenmenger
+      * Date:
+      * Purpose: FILE-CONTROL entry for VENDOR-AUDIT-FILE, the before/
+      *          after change log for vendor maintenance.
+      * Tectonics: cobc
+      ******************************************************************
+           SELECT VENDOR-AUDIT-FILE ASSIGN TO "VNDAUD.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS AUDIT-FILE-STATUS.
