@@ -0,0 +1,290 @@
+      ******************************************************************
+      * Author: Felix Eisenmenger
+      * Date:
+      * Purpose: training
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. vndmrg01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            COPY "slvnd01.cbl".
+       DATA DIVISION.
+       FILE SECTION.
+            COPY "fdvnd01.cbl".
+       WORKING-STORAGE SECTION.
+       01   VENDOR-FILE-STATUS      PIC XX.
+
+       01   SURVIVING-NUMBER-FIELD  PIC Z(5).
+       01   LOSING-NUMBER-FIELD     PIC Z(5).
+       01   SURVIVING-NUMBER        PIC 9(5).
+       01   LOSING-NUMBER           PIC 9(5).
+
+       01   RECORD-FOUND            PIC X.
+            88 RECORD-WAS-FOUND     VALUE "Y".
+            88 NO-RECORD-FOUND      VALUE "N".
+
+       01   OPERATOR-ID             PIC X(08) VALUE "MERGE".
+
+      *--------------------------------
+      * A WORKING COPY OF THE LOSING
+      * RECORD'S FIELDS.  VENDOR-RECORD
+      * IS ONE SHARED BUFFER, SO THE
+      * LOSING RECORD IS READ FIRST AND
+      * SAVED HERE BEFORE THE SURVIVING
+      * RECORD IS READ INTO THE BUFFER.
+      *--------------------------------
+       01   LOSING-RECORD-HOLD.
+            05 LOSING-NAME               PIC X(30).
+            05 LOSING-ADDRESS-1          PIC X(30).
+            05 LOSING-ADDRESS-2          PIC X(30).
+            05 LOSING-CITY               PIC X(30).
+            05 LOSING-STATE              PIC X(30).
+            05 LOSING-ZIP                PIC X(30).
+            05 LOSING-CONTACT            PIC X(30).
+            05 LOSING-PHONE              PIC X(30).
+            05 LOSING-TAX-ID             PIC X(30).
+            05 LOSING-PAYMENT-TERMS      PIC X(30).
+
+       01   COPY-ANSWER              PIC X.
+            88 COPY-FROM-LOSING      VALUE "Y".
+
+       01   MERGE-ANOTHER            PIC X.
+            88 KEEP-MERGING          VALUE "Y".
+
+       01   REWRITE-STATUS           PIC X.
+            88 REWRITE-WAS-OK        VALUE "Y".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+            OPEN I-O VENDOR-FILE.
+            MOVE "Y" TO MERGE-ANOTHER.
+            PERFORM MERGE-RECORDS
+               UNTIL NOT KEEP-MERGING.
+            CLOSE VENDOR-FILE.
+
+       PROGRAM-DONE.
+            STOP RUN.
+
+      *--------------------------------
+      * ONE PASS OF THE MERGE: PICK THE
+      * SURVIVING AND LOSING NUMBERS,
+      * FOLD CHOSEN FIELDS FROM THE
+      * LOSING RECORD INTO THE SURVIVOR,
+      * AND RETIRE THE LOSING NUMBER.
+      *--------------------------------
+       MERGE-RECORDS.
+            PERFORM ENTER-SURVIVING-NUMBER.
+            PERFORM ENTER-LOSING-NUMBER.
+            IF SURVIVING-NUMBER = ZEROS OR LOSING-NUMBER = ZEROS
+                MOVE "N" TO MERGE-ANOTHER
+            ELSE IF SURVIVING-NUMBER = LOSING-NUMBER
+                DISPLAY "SURVIVING AND LOSING VENDOR NUMBERS "
+                    "MUST NOT BE THE SAME"
+                PERFORM ASK-MERGE-ANOTHER
+            ELSE
+                PERFORM READ-LOSING-RECORD
+                IF RECORD-WAS-FOUND
+                    MOVE VENDOR-NAME TO LOSING-NAME
+                    MOVE VENDOR-ADDRESS-1 TO LOSING-ADDRESS-1
+                    MOVE VENDOR-ADDRESS-2 TO LOSING-ADDRESS-2
+                    MOVE VENDOR-CITY TO LOSING-CITY
+                    MOVE VENDOR-STATE TO LOSING-STATE
+                    MOVE VENDOR-ZIP TO LOSING-ZIP
+                    MOVE VENDOR-CONTACT TO LOSING-CONTACT
+                    MOVE VENDOR-PHONE TO LOSING-PHONE
+                    MOVE VENDOR-TAX-ID TO LOSING-TAX-ID
+                    MOVE VENDOR-PAYMENT-TERMS TO LOSING-PAYMENT-TERMS
+                    PERFORM READ-SURVIVING-RECORD
+                    IF RECORD-WAS-FOUND
+                        PERFORM CHOOSE-FIELDS-TO-COPY
+                        PERFORM REWRITE-SURVIVING-RECORD
+                        IF REWRITE-WAS-OK
+                            PERFORM RETIRE-LOSING-RECORD
+                    ELSE
+                        DISPLAY "SURVIVING VENDOR NUMBER NOT FOUND"
+                ELSE
+                    DISPLAY "LOSING VENDOR NUMBER NOT FOUND"
+                PERFORM ASK-MERGE-ANOTHER.
+
+       ENTER-SURVIVING-NUMBER.
+            DISPLAY " ".
+            DISPLAY "ENTER THE SURVIVING VENDOR NUMBER (1-99999)".
+            DISPLAY "ENTER 0 TO STOP ENTRY".
+            ACCEPT SURVIVING-NUMBER-FIELD.
+            MOVE SURVIVING-NUMBER-FIELD TO SURVIVING-NUMBER.
+
+       ENTER-LOSING-NUMBER.
+            DISPLAY "ENTER THE VENDOR NUMBER TO RETIRE (1-99999)".
+            DISPLAY "ENTER 0 TO STOP ENTRY".
+            ACCEPT LOSING-NUMBER-FIELD.
+            MOVE LOSING-NUMBER-FIELD TO LOSING-NUMBER.
+
+       READ-SURVIVING-RECORD.
+            MOVE SPACE TO VENDOR-RECORD.
+            MOVE SURVIVING-NUMBER TO VENDOR-NUMBER.
+            PERFORM READ-VENDOR-RECORD.
+
+       READ-LOSING-RECORD.
+            MOVE SPACE TO VENDOR-RECORD.
+            MOVE LOSING-NUMBER TO VENDOR-NUMBER.
+            PERFORM READ-VENDOR-RECORD.
+
+       READ-VENDOR-RECORD.
+            MOVE "Y" TO RECORD-FOUND.
+            READ VENDOR-FILE RECORD WITH LOCK
+               INVALID KEY
+                   MOVE "N" TO RECORD-FOUND.
+
+      *--------------------------------
+      * ASK, FIELD BY FIELD, WHETHER THE
+      * LOSING RECORD'S VALUE SHOULD
+      * REPLACE THE SURVIVOR'S.  THE
+      * VENDOR STATUS ITSELF IS NEVER
+      * COPIED -- THE SURVIVOR STAYS
+      * ACTIVE AND THE LOSER IS RETIRED
+      * SEPARATELY BELOW.
+      *--------------------------------
+       CHOOSE-FIELDS-TO-COPY.
+            PERFORM ASK-COPY-NAME.
+            PERFORM ASK-COPY-ADDRESS-1.
+            PERFORM ASK-COPY-ADDRESS-2.
+            PERFORM ASK-COPY-CITY.
+            PERFORM ASK-COPY-STATE.
+            PERFORM ASK-COPY-ZIP.
+            PERFORM ASK-COPY-CONTACT.
+            PERFORM ASK-COPY-PHONE.
+            PERFORM ASK-COPY-TAX-ID.
+            PERFORM ASK-COPY-PAYMENT-TERMS.
+
+       ASK-COPY-NAME.
+            DISPLAY " ".
+            DISPLAY "SURVIVOR NAME: " VENDOR-NAME.
+            DISPLAY "LOSING NAME:   " LOSING-NAME.
+            DISPLAY "COPY NAME FROM LOSING RECORD? (Y/N)".
+            PERFORM ASK-COPY-ANSWER.
+            IF COPY-FROM-LOSING
+                MOVE LOSING-NAME TO VENDOR-NAME.
+
+       ASK-COPY-ADDRESS-1.
+            DISPLAY " ".
+            DISPLAY "SURVIVOR ADDRESS-1: " VENDOR-ADDRESS-1.
+            DISPLAY "LOSING ADDRESS-1:   " LOSING-ADDRESS-1.
+            DISPLAY "COPY ADDRESS-1 FROM LOSING RECORD? (Y/N)".
+            PERFORM ASK-COPY-ANSWER.
+            IF COPY-FROM-LOSING
+                MOVE LOSING-ADDRESS-1 TO VENDOR-ADDRESS-1.
+
+       ASK-COPY-ADDRESS-2.
+            DISPLAY " ".
+            DISPLAY "SURVIVOR ADDRESS-2: " VENDOR-ADDRESS-2.
+            DISPLAY "LOSING ADDRESS-2:   " LOSING-ADDRESS-2.
+            DISPLAY "COPY ADDRESS-2 FROM LOSING RECORD? (Y/N)".
+            PERFORM ASK-COPY-ANSWER.
+            IF COPY-FROM-LOSING
+                MOVE LOSING-ADDRESS-2 TO VENDOR-ADDRESS-2.
+
+       ASK-COPY-CITY.
+            DISPLAY " ".
+            DISPLAY "SURVIVOR CITY: " VENDOR-CITY.
+            DISPLAY "LOSING CITY:   " LOSING-CITY.
+            DISPLAY "COPY CITY FROM LOSING RECORD? (Y/N)".
+            PERFORM ASK-COPY-ANSWER.
+            IF COPY-FROM-LOSING
+                MOVE LOSING-CITY TO VENDOR-CITY.
+
+       ASK-COPY-STATE.
+            DISPLAY " ".
+            DISPLAY "SURVIVOR STATE: " VENDOR-STATE.
+            DISPLAY "LOSING STATE:   " LOSING-STATE.
+            DISPLAY "COPY STATE FROM LOSING RECORD? (Y/N)".
+            PERFORM ASK-COPY-ANSWER.
+            IF COPY-FROM-LOSING
+                MOVE LOSING-STATE TO VENDOR-STATE.
+
+       ASK-COPY-ZIP.
+            DISPLAY " ".
+            DISPLAY "SURVIVOR ZIP: " VENDOR-ZIP.
+            DISPLAY "LOSING ZIP:   " LOSING-ZIP.
+            DISPLAY "COPY ZIP FROM LOSING RECORD? (Y/N)".
+            PERFORM ASK-COPY-ANSWER.
+            IF COPY-FROM-LOSING
+                MOVE LOSING-ZIP TO VENDOR-ZIP.
+
+       ASK-COPY-CONTACT.
+            DISPLAY " ".
+            DISPLAY "SURVIVOR CONTACT: " VENDOR-CONTACT.
+            DISPLAY "LOSING CONTACT:   " LOSING-CONTACT.
+            DISPLAY "COPY CONTACT FROM LOSING RECORD? (Y/N)".
+            PERFORM ASK-COPY-ANSWER.
+            IF COPY-FROM-LOSING
+                MOVE LOSING-CONTACT TO VENDOR-CONTACT.
+
+       ASK-COPY-PHONE.
+            DISPLAY " ".
+            DISPLAY "SURVIVOR PHONE: " VENDOR-PHONE.
+            DISPLAY "LOSING PHONE:   " LOSING-PHONE.
+            DISPLAY "COPY PHONE FROM LOSING RECORD? (Y/N)".
+            PERFORM ASK-COPY-ANSWER.
+            IF COPY-FROM-LOSING
+                MOVE LOSING-PHONE TO VENDOR-PHONE.
+
+       ASK-COPY-TAX-ID.
+            DISPLAY " ".
+            DISPLAY "SURVIVOR TAX ID: " VENDOR-TAX-ID.
+            DISPLAY "LOSING TAX ID:   " LOSING-TAX-ID.
+            DISPLAY "COPY TAX ID FROM LOSING RECORD? (Y/N)".
+            PERFORM ASK-COPY-ANSWER.
+            IF COPY-FROM-LOSING
+                MOVE LOSING-TAX-ID TO VENDOR-TAX-ID.
+
+       ASK-COPY-PAYMENT-TERMS.
+            DISPLAY " ".
+            DISPLAY "SURVIVOR PAYMENT TERMS: " VENDOR-PAYMENT-TERMS.
+            DISPLAY "LOSING PAYMENT TERMS:   " LOSING-PAYMENT-TERMS.
+            DISPLAY "COPY PAYMENT TERMS FROM LOSING RECORD? (Y/N)".
+            PERFORM ASK-COPY-ANSWER.
+            IF COPY-FROM-LOSING
+                MOVE LOSING-PAYMENT-TERMS TO VENDOR-PAYMENT-TERMS.
+
+       ASK-COPY-ANSWER.
+            ACCEPT COPY-ANSWER.
+            IF COPY-ANSWER = "y"
+                MOVE "Y" TO COPY-ANSWER.
+            IF COPY-ANSWER NOT = "Y"
+                MOVE "N" TO COPY-ANSWER.
+
+       REWRITE-SURVIVING-RECORD.
+            MOVE "Y" TO REWRITE-STATUS.
+            ACCEPT LAST-CHANGED-DATE FROM DATE YYYYMMDD.
+            MOVE OPERATOR-ID TO LAST-CHANGED-BY.
+            REWRITE VENDOR-RECORD WITH LOCK
+               INVALID KEY
+               DISPLAY "ERROR REWRITING SURVIVING RECORD"
+               MOVE "N" TO REWRITE-STATUS.
+
+      *--------------------------------
+      * FLAG THE LOSING NUMBER INACTIVE
+      * RATHER THAN DELETING IT, SINCE
+      * OLD PO HISTORY STILL TIES BACK
+      * TO THAT VENDOR NUMBER.
+      *--------------------------------
+       RETIRE-LOSING-RECORD.
+            PERFORM READ-LOSING-RECORD.
+            IF RECORD-WAS-FOUND
+                MOVE "I" TO VENDOR-STATUS
+                ACCEPT LAST-CHANGED-DATE FROM DATE YYYYMMDD
+                MOVE OPERATOR-ID TO LAST-CHANGED-BY
+                REWRITE VENDOR-RECORD WITH LOCK
+                   INVALID KEY
+                   DISPLAY "ERROR RETIRING LOSING RECORD".
+
+       ASK-MERGE-ANOTHER.
+            DISPLAY " ".
+            DISPLAY "MERGE ANOTHER PAIR OF VENDORS? (Y/N)".
+            ACCEPT MERGE-ANOTHER.
+            IF MERGE-ANOTHER = "y"
+                MOVE "Y" TO MERGE-ANOTHER.
+            IF MERGE-ANOTHER NOT = "Y"
+                MOVE "N" TO MERGE-ANOTHER.
