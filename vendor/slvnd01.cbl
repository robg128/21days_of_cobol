@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Author: Felix Eisenmenger
+      * Date:
+      * Purpose: FILE-CONTROL entry for VENDOR-FILE, shared by every
+      *          program that opens the vendor master.  Keyed by
+      *          VENDOR-NUMBER, with an alternate key on VENDOR-NAME
+      *          so a vendor can be located by name as well as by
+      *          number.
+      * Tectonics: cobc
+      ******************************************************************
+           SELECT VENDOR-FILE ASSIGN TO "VENDOR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VENDOR-NUMBER
+               ALTERNATE RECORD KEY IS VENDOR-NAME WITH DUPLICATES
+               FILE STATUS IS VENDOR-FILE-STATUS.
