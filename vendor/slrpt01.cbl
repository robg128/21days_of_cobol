@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Author: Felix Eisenmenger
+      * Date:
+      * Purpose: FILE-CONTROL entry for REPORT-FILE, the state-grouped
+      *          active-vendor listing with counts.
+      * Tectonics: cobc
+      ******************************************************************
+           SELECT REPORT-FILE ASSIGN TO "VNDRPT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS REPORT-FILE-STATUS.
