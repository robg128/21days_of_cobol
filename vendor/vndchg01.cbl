@@ -10,66 +10,420 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
             COPY "slvnd01.cbl".
+            COPY "slaud01.cbl".
+            COPY "slopr01.cbl".
        DATA DIVISION.
        FILE SECTION.
-            COPY "fdvnd02.cbl".
+            COPY "fdvnd01.cbl".
+            COPY "fdaud01.cbl".
+            COPY "fdopr01.cbl".
        WORKING-STORAGE SECTION.
-       77   WHICH-FIELD            PIC 9.
+       77   WHICH-FIELD            PIC 99.
        01   RECORD-FOUND           PIC X.
             88 RECORD-WAS-FOUND    VALUE "Y".
             88 NO-RECORD-FOUND     VALUE "N".
 
-       77   VENDOR-NUMBER-FIELD    PIC Z(5).
+       01   VENDOR-FILE-STATUS     PIC XX.
+
+       77   VENDOR-NUMBER-ENTRY    PIC X(05).
+       77   VENDOR-NUMBER-ENTRY-LENGTH PIC 99.
+
+       01   SEARCH-MODE-ENTRY      PIC X.
+       01   SEARCH-CANCELLED       PIC X.
+            88 SEARCH-WAS-CANCELLED VALUE "Y".
+
+       01   NAME-SEARCH-TEXT       PIC X(30).
+       77   SEARCH-TEXT-LENGTH     PIC 99.
+       01   NAME-SEARCH-STATUS     PIC X.
+            88 MORE-NAME-RECORDS    VALUE "Y".
+            88 NO-MORE-NAME-RECORDS VALUE "N".
+
+       01   YES-NO-ANSWER          PIC X.
+            88 CONFIRM-WAS-YES     VALUE "Y".
+
+       01   AUDIT-FILE-STATUS      PIC XX.
+       01   OPERATOR-ID            PIC X(08) VALUE "UNKNOWN".
+       01   AUDIT-OLD-VALUE-HOLD   PIC X(30).
+       01   AUDIT-NEW-VALUE-HOLD   PIC X(30).
+       77   CURRENT-FIELD-VALUE    PIC X(30).
+
+       01   REWRITE-STATUS         PIC X.
+            88 REWRITE-WAS-OK      VALUE "Y".
+
+       01   LOCK-RETRY-STATUS      PIC X.
+            88 LOCK-RETRY-DONE     VALUE "Y".
+
+       01   REQUIRED-ENTRY-STATUS  PIC X.
+            88 REQUIRED-ENTRY-WAS-OK VALUE "Y".
+
+      *--------------------------------
+      * WIDE STAGING AREA FOR FREE-TEXT
+      * ENTRY FIELDS -- WIDER THAN ANY
+      * TARGET FIELD SO trnchk01 HAS
+      * ROOM TO DETECT AN OVER-LENGTH
+      * ENTRY BEFORE IT IS MOVED INTO
+      * THE REAL (NARROWER) FIELD.
+      *--------------------------------
+       01   ENTRY-TEXT-STAGING     PIC X(60).
+       01   TRUNCATION-STATUS      PIC X.
+            88 TRUNCATION-WAS-DETECTED VALUE "Y".
+       77   ENTRY-FIELD-TARGET-LENGTH PIC 9(3) VALUE 30.
+
+      *--------------------------------
+      * VALID TWO-LETTER STATE CODES
+      * (50 STATES PLUS DC), USED TO
+      * EDIT-CHECK VENDOR-STATE.
+      *--------------------------------
+       01   VALID-STATE-LIST.
+            05 VALID-STATE-LIST-1   PIC X(52) VALUE
+                 "ALAKAZARCACOCTDEFLGAHIIDILINIAKSKYLAMEMDMAMIMNMSMOMT".
+            05 VALID-STATE-LIST-2   PIC X(50) VALUE
+                 "NENVNHNJNMNYNCNDOHOKORPARISCSDTNTXUTVTVAWAWVWIWYDC".
+       01   VALID-STATE-TABLE REDEFINES VALID-STATE-LIST.
+            05 VALID-STATE-CODE        PIC X(02) OCCURS 51 TIMES.
+
+       77   STATE-TABLE-INDEX       PIC 99 COMP.
+       01   STATE-CODE-STATUS       PIC X.
+            88 STATE-CODE-WAS-FOUND    VALUE "Y".
+
+       77   ZIP-TEXT-LENGTH         PIC 99.
+       01   ZIP-CODE-STATUS         PIC X.
+            88 ZIP-CODE-WAS-VALID      VALUE "Y".
+
+      *--------------------------------
+      * STARTUP PARAMETER SELECTING THE
+      * READ-LOCK MODE FOR
+      * READ-VENDOR-RECORD: "LOCK"
+      * (THE DEFAULT) OR "HOLD".
+      *--------------------------------
+       01   READ-LOCK-PARAMETER     PIC X(30).
+       01   READ-LOCK-MODE          PIC X VALUE "L".
+            88 READ-MODE-IS-HOLD       VALUE "H".
+            88 READ-MODE-IS-LOCK       VALUE "L".
+
+      *--------------------------------
+      * OPERATOR SIGN-ON FIELDS.  THE
+      * VALIDATED ID BECOMES OPERATOR-ID,
+      * WHICH FEEDS WRITE-AUDIT-RECORD.
+      *--------------------------------
+       01   OPERATOR-FILE-STATUS    PIC XX.
+       01   OPERATOR-ID-ENTRY       PIC X(08).
+       01   OPERATOR-FOUND-STATUS   PIC X.
+            88 OPERATOR-WAS-FOUND      VALUE "Y".
+       01   MORE-OPERATOR-RECORDS   PIC X.
+            88 OPERATOR-RECORDS-REMAIN    VALUE "Y".
+            88 NO-MORE-OPERATOR-RECORDS   VALUE "N".
 
        PROCEDURE DIVISION.
        PROGRAM-BEGIN.
+            PERFORM DETERMINE-READ-LOCK-MODE.
+            PERFORM SIGN-ON-OPERATOR.
             OPEN I-O VENDOR-FILE.
+            PERFORM OPEN-AUDIT-FILE.
             PERFORM GET-VENDOR-RECORD.
             PERFORM CHANGE-RECORDS
                UNTIL VENDOR-NUMBER = ZEROS.
             CLOSE VENDOR-FILE.
+            CLOSE VENDOR-AUDIT-FILE.
 
        PROGRAM-DONE.
-            STOP RUN.
+            GOBACK.
+
+      *--------------------------------
+      * PICK THE READ-LOCK MODE FOR
+      * READ-VENDOR-RECORD FROM A
+      * STARTUP PARAMETER ("LOCK" OR
+      * "HOLD") SO THE TWO CAN BE
+      * COMPARED WITHOUT RECOMPILING.
+      * WITH HOLD BEHAVES THE SAME AS
+      * WITH LOCK ON THIS SYSTEM, SO
+      * "HOLD" FALLS BACK TO WITH LOCK
+      * WITH A NOTICE RATHER THAN
+      * FAILING TO START.
+      *--------------------------------
+       DETERMINE-READ-LOCK-MODE.
+            MOVE SPACES TO READ-LOCK-PARAMETER.
+            ACCEPT READ-LOCK-PARAMETER FROM COMMAND-LINE.
+            MOVE "L" TO READ-LOCK-MODE.
+            IF READ-LOCK-PARAMETER = "HOLD" OR
+                    READ-LOCK-PARAMETER = "hold"
+                DISPLAY "WITH HOLD BEHAVES LIKE WITH LOCK ON "
+                    "THIS SYSTEM"
+                DISPLAY "CONTINUING WITH WITH LOCK INSTEAD".
 
       *--------------------------------
-      * TO GET A VENDOR RECORD, ASK FOR
-      * VENDOR NUMBER, AND THEN TRY TO
-      * READ THE RECORD.
+      * ASK FOR AN OPERATOR ID AND
+      * KEEP ASKING UNTIL ONE ON
+      * OPERATOR-FILE IS ENTERED, SO
+      * NO ONE CAN GET PAST THIS POINT
+      * TO GET-VENDOR-RECORD WITHOUT
+      * SIGNING ON.
+      *--------------------------------
+       SIGN-ON-OPERATOR.
+            MOVE "N" TO REQUIRED-ENTRY-STATUS.
+            PERFORM TRY-SIGN-ON-OPERATOR
+               UNTIL REQUIRED-ENTRY-WAS-OK.
+
+       TRY-SIGN-ON-OPERATOR.
+            DISPLAY " ".
+            DISPLAY "ENTER OPERATOR ID: " WITH NO ADVANCING.
+            ACCEPT OPERATOR-ID-ENTRY.
+            PERFORM CHECK-VALID-OPERATOR.
+            IF OPERATOR-WAS-FOUND
+                MOVE OPERATOR-ID-ENTRY TO OPERATOR-ID
+                MOVE "Y" TO REQUIRED-ENTRY-STATUS
+            ELSE
+                DISPLAY "OPERATOR ID NOT RECOGNIZED -- TRY AGAIN"
+                MOVE "N" TO REQUIRED-ENTRY-STATUS.
+
+      *--------------------------------
+      * OPERATOR-FILE IS THE SIGN-ON
+      * LIST.  IT IS SEQUENTIAL, SO IT
+      * IS SCANNED FROM THE TOP FOR
+      * EVERY SIGN-ON ATTEMPT.  A
+      * MISSING FILE MEANS NO OPERATORS
+      * ARE ON FILE YET -- THAT IS
+      * REPORTED AND TREATED AS "NOT
+      * FOUND" RATHER THAN LETTING THE
+      * PROGRAM ABEND.
+      *--------------------------------
+       CHECK-VALID-OPERATOR.
+            MOVE "N" TO OPERATOR-FOUND-STATUS.
+            OPEN INPUT OPERATOR-FILE.
+            IF OPERATOR-FILE-STATUS = "35"
+                DISPLAY "OPERATOR FILE NOT FOUND -- NO OPERATORS "
+                    "ARE ON FILE"
+            ELSE
+                MOVE "Y" TO MORE-OPERATOR-RECORDS
+                PERFORM SCAN-OPERATOR-FILE
+                   UNTIL NO-MORE-OPERATOR-RECORDS
+                CLOSE OPERATOR-FILE.
+
+       SCAN-OPERATOR-FILE.
+            READ OPERATOR-FILE NEXT RECORD
+                AT END
+                MOVE "N" TO MORE-OPERATOR-RECORDS.
+            IF OPERATOR-RECORDS-REMAIN
+                IF OPR-OPERATOR-ID = OPERATOR-ID-ENTRY
+                    MOVE "Y" TO OPERATOR-FOUND-STATUS
+                    MOVE "N" TO MORE-OPERATOR-RECORDS.
+
+      *--------------------------------
+      * OPEN THE AUDIT FILE FOR
+      * APPENDING.  IF IT HAS NEVER
+      * BEEN WRITTEN TO BEFORE, CREATE
+      * IT FIRST.
+      *--------------------------------
+       OPEN-AUDIT-FILE.
+            OPEN EXTEND VENDOR-AUDIT-FILE.
+            IF AUDIT-FILE-STATUS = "35"
+                OPEN OUTPUT VENDOR-AUDIT-FILE
+                CLOSE VENDOR-AUDIT-FILE
+                OPEN EXTEND VENDOR-AUDIT-FILE.
+
+      *--------------------------------
+      * TO GET A VENDOR RECORD, ASK
+      * WHETHER TO SEARCH BY NUMBER OR
+      * BY PART OF THE NAME, AND THEN
+      * TRY TO READ THE RECORD.
       *--------------------------------
        GET-VENDOR-RECORD.
             PERFORM INIT-VENDOR-RECORD.
-            PERFORM ENTER-VENDOR-NUMBER.
             MOVE "N" TO RECORD-FOUND.
+            MOVE "N" TO SEARCH-CANCELLED.
+            PERFORM ASK-SEARCH-MODE.
             PERFORM FIND-VENDOR-RECORD
-               UNTIL RECORD-WAS-FOUND OR
-                   VENDOR-NUMBER = ZEROS.
+               UNTIL RECORD-WAS-FOUND OR SEARCH-WAS-CANCELLED.
 
        INIT-VENDOR-RECORD.
             MOVE SPACE TO VENDOR-RECORD.
             MOVE ZEROS TO VENDOR-NUMBER.
 
+       ASK-SEARCH-MODE.
+            DISPLAY " ".
+            DISPLAY "FIND VENDOR BY (N)UMBER OR (A) PART OF NAME?".
+            DISPLAY "ENTER X TO STOP ENTRY".
+            ACCEPT SEARCH-MODE-ENTRY.
+
+      *--------------------------------
+      * VENDOR NUMBER MUST BE NUMERIC
+      * AND IN THE DOCUMENTED 1-99999
+      * RANGE (0 IS THE STOP-ENTRY
+      * SENTINEL) -- RE-PROMPT ON
+      * ANYTHING ELSE RATHER THAN LET
+      * GARBAGE REACH FIND-VENDOR-RECORD.
+      *--------------------------------
        ENTER-VENDOR-NUMBER.
+            MOVE "N" TO REQUIRED-ENTRY-STATUS.
+            PERFORM TRY-ENTER-VENDOR-NUMBER
+               UNTIL REQUIRED-ENTRY-WAS-OK.
+
+       TRY-ENTER-VENDOR-NUMBER.
             DISPLAY " ".
             DISPLAY "ENTER VENDOR NUMBER OF THE VENDOR".
             DISPLAY "TO CHANGE (1-99999)".
             DISPLAY "ENTER 0 TO STOP ENTRY".
-            ACCEPT VENDOR-NUMBER-FIELD.
+            ACCEPT VENDOR-NUMBER-ENTRY.
+            PERFORM FIND-VENDOR-NUMBER-ENTRY-LENGTH.
+            IF VENDOR-NUMBER-ENTRY-LENGTH > 0 AND
+                    VENDOR-NUMBER-ENTRY(1:VENDOR-NUMBER-ENTRY-LENGTH)
+                        IS NUMERIC
+                MOVE VENDOR-NUMBER-ENTRY
+                        (1:VENDOR-NUMBER-ENTRY-LENGTH) TO VENDOR-NUMBER
+                MOVE "Y" TO REQUIRED-ENTRY-STATUS
+            ELSE
+                DISPLAY "VENDOR NUMBER MUST BE NUMERIC -- TRY AGAIN".
 
-            MOVE VENDOR-NUMBER-FIELD TO VENDOR-NUMBER.
+      *--------------------------------
+      * ACCEPT LEFT-JUSTIFIES AND SPACE-
+      * PADS THE ENTRY, SO THE NUMERIC
+      * TEST AND THE MOVE BOTH NEED THE
+      * SIGNIFICANT LENGTH ONLY --
+      * OTHERWISE A SHORT ENTRY LIKE
+      * "123" NEVER TESTS AS NUMERIC.
+      *--------------------------------
+       FIND-VENDOR-NUMBER-ENTRY-LENGTH.
+            MOVE 5 TO VENDOR-NUMBER-ENTRY-LENGTH.
+            PERFORM SHRINK-VENDOR-NUMBER-ENTRY-LENGTH
+               UNTIL VENDOR-NUMBER-ENTRY-LENGTH = 0 OR
+                   VENDOR-NUMBER-ENTRY
+                       (VENDOR-NUMBER-ENTRY-LENGTH:1) NOT = SPACE.
+
+       SHRINK-VENDOR-NUMBER-ENTRY-LENGTH.
+            SUBTRACT 1 FROM VENDOR-NUMBER-ENTRY-LENGTH.
 
+      *--------------------------------
+      * DISPATCH ON THE SEARCH MODE.  IF
+      * NEITHER A MATCH NOR A CANCEL
+      * RESULTS, ASK AGAIN.
+      *--------------------------------
        FIND-VENDOR-RECORD.
-            PERFORM READ-VENDOR-RECORD.
-            IF NO-RECORD-FOUND
-                DISPLAY "RECORD NOT FOUND".
-                PERFORM ENTER-VENDOR-NUMBER.
+            IF SEARCH-MODE-ENTRY = "A" OR SEARCH-MODE-ENTRY = "a"
+                PERFORM SEARCH-BY-NAME
+            ELSE IF SEARCH-MODE-ENTRY = "X" OR SEARCH-MODE-ENTRY = "x"
+                MOVE "Y" TO SEARCH-CANCELLED
+                MOVE ZEROS TO VENDOR-NUMBER
+            ELSE
+                PERFORM ENTER-VENDOR-NUMBER
+                IF VENDOR-NUMBER = ZEROS
+                    MOVE "Y" TO SEARCH-CANCELLED
+                ELSE
+                    PERFORM READ-VENDOR-RECORD
+                    IF NO-RECORD-FOUND
+                        DISPLAY "RECORD NOT FOUND".
+
+            IF NO-RECORD-FOUND AND NOT SEARCH-WAS-CANCELLED
+                PERFORM ASK-SEARCH-MODE.
+
+      *--------------------------------
+      * SEARCH FOR A VENDOR BY ALL OR
+      * PART OF THE NAME, USING THE
+      * ALTERNATE KEY ON VENDOR-NAME.
+      *--------------------------------
+       SEARCH-BY-NAME.
+            PERFORM ENTER-NAME-SEARCH-TEXT.
+            IF NAME-SEARCH-TEXT NOT = SPACES
+                PERFORM FIND-SEARCH-LENGTH
+                MOVE SPACES TO VENDOR-NAME
+                MOVE NAME-SEARCH-TEXT TO VENDOR-NAME
+                MOVE "Y" TO NAME-SEARCH-STATUS
+                START VENDOR-FILE KEY IS NOT LESS THAN VENDOR-NAME
+                    INVALID KEY
+                    MOVE "N" TO NAME-SEARCH-STATUS
+                END-START
+                PERFORM MATCH-NAME-CANDIDATE
+                   UNTIL RECORD-WAS-FOUND OR NO-MORE-NAME-RECORDS
+                IF RECORD-WAS-FOUND
+                    PERFORM READ-VENDOR-RECORD
+                ELSE
+                    DISPLAY "NO VENDOR FOUND WITH THAT NAME".
+
+       ENTER-NAME-SEARCH-TEXT.
+            DISPLAY " ".
+            DISPLAY "ENTER ALL OR PART OF THE VENDOR NAME".
+            DISPLAY "(BLANK TO CANCEL)".
+            ACCEPT NAME-SEARCH-TEXT.
+
+      *--------------------------------
+      * TRIM TRAILING SPACES FROM THE
+      * SEARCH TEXT SO ONLY THE TYPED
+      * CHARACTERS ARE MATCHED.
+      *--------------------------------
+       FIND-SEARCH-LENGTH.
+            MOVE 30 TO SEARCH-TEXT-LENGTH.
+            PERFORM TRIM-SEARCH-LENGTH
+               UNTIL SEARCH-TEXT-LENGTH = 0 OR
+                   NAME-SEARCH-TEXT(SEARCH-TEXT-LENGTH:1) NOT = SPACE.
+
+       TRIM-SEARCH-LENGTH.
+            SUBTRACT 1 FROM SEARCH-TEXT-LENGTH.
 
+      *--------------------------------
+      * EACH CANDIDATE IS FETCHED IN
+      * ALTERNATE-KEY ORDER.  AS SOON AS
+      * A NAME NO LONGER STARTS WITH THE
+      * SEARCH TEXT, THERE ARE NO MORE
+      * MATCHES LEFT TO LOOK AT.
+      *--------------------------------
+       MATCH-NAME-CANDIDATE.
+            READ VENDOR-FILE NEXT RECORD
+                AT END
+                MOVE "N" TO NAME-SEARCH-STATUS.
+            IF MORE-NAME-RECORDS
+                IF VENDOR-NAME(1:SEARCH-TEXT-LENGTH) =
+                        NAME-SEARCH-TEXT(1:SEARCH-TEXT-LENGTH)
+                    MOVE "Y" TO RECORD-FOUND
+                ELSE
+                    MOVE "N" TO NAME-SEARCH-STATUS.
+
+      *--------------------------------
+      * READ THE RECORD, RETRYING IF IT
+      * IS LOCKED BY ANOTHER SESSION
+      * INSTEAD OF JUST FALLING THROUGH
+      * TO "RECORD NOT FOUND".
+      *--------------------------------
        READ-VENDOR-RECORD.
+            MOVE "N" TO LOCK-RETRY-STATUS.
+            PERFORM TRY-READ-VENDOR-RECORD
+               UNTIL LOCK-RETRY-DONE.
+
+      *--------------------------------
+      * READ-MODE-IS-HOLD IS SET WHEN
+      * THE OPERATOR ASKED FOR "HOLD"
+      * AT STARTUP, BUT DETERMINE-READ-
+      * LOCK-MODE ALREADY FORCED
+      * READ-LOCK-MODE BACK TO "L"
+      * SINCE WITH HOLD BEHAVES LIKE
+      * WITH LOCK HERE, SO THIS IS
+      * ALWAYS A WITH LOCK READ IN
+      * PRACTICE.
+      *--------------------------------
+       TRY-READ-VENDOR-RECORD.
             MOVE "Y" TO RECORD-FOUND.
             READ VENDOR-FILE RECORD WITH LOCK
-      *      READ VENDOR-FILE RECORD WITH HOLD
                INVALID KEY
                    MOVE "N" TO RECORD-FOUND.
+            IF VENDOR-FILE-STATUS = "51"
+                PERFORM ASK-RETRY-AFTER-LOCK
+            ELSE
+                MOVE "Y" TO LOCK-RETRY-STATUS.
+
+      *--------------------------------
+      * THE RECORD IS CURRENTLY LOCKED
+      * BY ANOTHER SESSION.  TELL THE
+      * OPERATOR AND LET THEM TRY AGAIN
+      * RATHER THAN REPORT IT AS MISSING.
+      *--------------------------------
+       ASK-RETRY-AFTER-LOCK.
+            DISPLAY " ".
+            DISPLAY "VENDOR RECORD IS IN USE BY ANOTHER SESSION".
+            DISPLAY "TRY AGAIN? (Y/N)".
+            ACCEPT YES-NO-ANSWER.
+            IF YES-NO-ANSWER = "y"
+                MOVE "Y" TO YES-NO-ANSWER.
+            IF YES-NO-ANSWER NOT = "Y"
+                MOVE "N" TO RECORD-FOUND
+                MOVE "Y" TO LOCK-RETRY-STATUS.
 
        CHANGE-RECORDS.
             PERFORM GET-FIELD-TO-CHANGE.
@@ -100,6 +454,9 @@
             PERFORM DISPLAY-VENDOR-ZIP.
             PERFORM DISPLAY-VENDOR-CONTACT.
             PERFORM DISPLAY-VENDOR-PHONE.
+            PERFORM DISPLAY-VENDOR-STATUS.
+            PERFORM DISPLAY-VENDOR-TAX-ID.
+            PERFORM DISPLAY-VENDOR-PAYMENT-TERMS.
             DISPLAY " ".
 
        DISPLAY-VENDOR-NUMBER.
@@ -129,11 +486,23 @@
        DISPLAY-VENDOR-PHONE.
             DISPLAY "8. VENDOR PHONE: " VENDOR-PHONE.
 
+       DISPLAY-VENDOR-STATUS.
+            IF VENDOR-IS-INACTIVE
+                DISPLAY "9. VENDOR STATUS: INACTIVE"
+            ELSE
+                DISPLAY "9. VENDOR STATUS: ACTIVE".
+
+       DISPLAY-VENDOR-TAX-ID.
+            DISPLAY "10. VENDOR TAX ID: " VENDOR-TAX-ID.
+
+       DISPLAY-VENDOR-PAYMENT-TERMS.
+            DISPLAY "11. VENDOR PAYMENT TERMS: " VENDOR-PAYMENT-TERMS.
+
        ASK-WHICH-FIELD.
             DISPLAY "ENTER THE NUMBER OF THE FIELD".
-            DISPLAY "TO CHANGE (1-8) OR 0 TO EXIT".
+            DISPLAY "TO CHANGE (1-11) OR 0 TO EXIT".
             ACCEPT WHICH-FIELD.
-            IF WHICH-FIELD > 8
+            IF WHICH-FIELD > 11
                DISPLAY "INVALID ENTRY".
 
       *--------------------------------
@@ -152,6 +521,9 @@
       * RECORD.
       *--------------------------------
        CHANGE-THIS-FIELD.
+            PERFORM GET-CURRENT-FIELD-VALUE.
+            MOVE CURRENT-FIELD-VALUE TO AUDIT-OLD-VALUE-HOLD.
+
             IF WHICH-FIELD = 1
                 PERFORM ENTER-VENDOR-NAME.
             IF WHICH-FIELD = 2
@@ -168,16 +540,171 @@
                 PERFORM ENTER-VENDOR-CONTACT.
             IF WHICH-FIELD = 8
                 PERFORM ENTER-VENDOR-PHONE.
+            IF WHICH-FIELD = 9
+                PERFORM ENTER-VENDOR-STATUS.
+            IF WHICH-FIELD = 10
+                PERFORM ENTER-VENDOR-TAX-ID.
+            IF WHICH-FIELD = 11
+                PERFORM ENTER-VENDOR-PAYMENT-TERMS.
+
+            PERFORM GET-CURRENT-FIELD-VALUE.
+            MOVE CURRENT-FIELD-VALUE TO AUDIT-NEW-VALUE-HOLD.
+
+            PERFORM ASK-CONFIRM-CHANGE.
+            IF CONFIRM-WAS-YES
+                PERFORM REWRITE-VENDOR-RECORD
+                IF REWRITE-WAS-OK
+                    PERFORM WRITE-AUDIT-RECORD
+            ELSE
+                PERFORM RESTORE-OLD-FIELD-VALUE
+                DISPLAY "CHANGE CANCELLED".
+
+      *--------------------------------
+      * SHOW THE OLD AND NEW VALUE SIDE
+      * BY SIDE AND LET THE OPERATOR
+      * BACK OUT OF A TYPO BEFORE IT IS
+      * EVER REWRITTEN TO THE FILE.
+      *--------------------------------
+       ASK-CONFIRM-CHANGE.
+            DISPLAY " ".
+            DISPLAY "OLD VALUE: " AUDIT-OLD-VALUE-HOLD.
+            DISPLAY "NEW VALUE: " AUDIT-NEW-VALUE-HOLD.
+            DISPLAY "SAVE THIS CHANGE? (Y/N)".
+            ACCEPT YES-NO-ANSWER.
+            IF YES-NO-ANSWER = "y"
+                MOVE "Y" TO YES-NO-ANSWER.
+            IF YES-NO-ANSWER NOT = "Y"
+                MOVE "N" TO YES-NO-ANSWER.
+
+      *--------------------------------
+      * PUT THE ORIGINAL VALUE BACK INTO
+      * THE FIELD THAT WAS JUST CHANGED,
+      * SINCE THE OPERATOR CANCELLED THE
+      * CHANGE INSTEAD OF SAVING IT.
+      *--------------------------------
+       RESTORE-OLD-FIELD-VALUE.
+            IF WHICH-FIELD = 1
+                MOVE AUDIT-OLD-VALUE-HOLD TO VENDOR-NAME.
+            IF WHICH-FIELD = 2
+                MOVE AUDIT-OLD-VALUE-HOLD TO VENDOR-ADDRESS-1.
+            IF WHICH-FIELD = 3
+                MOVE AUDIT-OLD-VALUE-HOLD TO VENDOR-ADDRESS-2.
+            IF WHICH-FIELD = 4
+                MOVE AUDIT-OLD-VALUE-HOLD TO VENDOR-CITY.
+            IF WHICH-FIELD = 5
+                MOVE AUDIT-OLD-VALUE-HOLD TO VENDOR-STATE.
+            IF WHICH-FIELD = 6
+                MOVE AUDIT-OLD-VALUE-HOLD TO VENDOR-ZIP.
+            IF WHICH-FIELD = 7
+                MOVE AUDIT-OLD-VALUE-HOLD TO VENDOR-CONTACT.
+            IF WHICH-FIELD = 8
+                MOVE AUDIT-OLD-VALUE-HOLD TO VENDOR-PHONE.
+            IF WHICH-FIELD = 9
+                MOVE AUDIT-OLD-VALUE-HOLD TO VENDOR-STATUS.
+            IF WHICH-FIELD = 10
+                MOVE AUDIT-OLD-VALUE-HOLD TO VENDOR-TAX-ID.
+            IF WHICH-FIELD = 11
+                MOVE AUDIT-OLD-VALUE-HOLD TO VENDOR-PAYMENT-TERMS.
+
+      *--------------------------------
+      * PULL THE CURRENT TEXT OF
+      * WHICHEVER FIELD IS BEING
+      * CHANGED, SO IT CAN BE SAVED TO
+      * THE AUDIT FILE BEFORE AND AFTER
+      * THE CHANGE.
+      *--------------------------------
+       GET-CURRENT-FIELD-VALUE.
+            MOVE SPACES TO CURRENT-FIELD-VALUE.
+            IF WHICH-FIELD = 1
+                MOVE VENDOR-NAME TO CURRENT-FIELD-VALUE.
+            IF WHICH-FIELD = 2
+                MOVE VENDOR-ADDRESS-1 TO CURRENT-FIELD-VALUE.
+            IF WHICH-FIELD = 3
+                MOVE VENDOR-ADDRESS-2 TO CURRENT-FIELD-VALUE.
+            IF WHICH-FIELD = 4
+                MOVE VENDOR-CITY TO CURRENT-FIELD-VALUE.
+            IF WHICH-FIELD = 5
+                MOVE VENDOR-STATE TO CURRENT-FIELD-VALUE.
+            IF WHICH-FIELD = 6
+                MOVE VENDOR-ZIP TO CURRENT-FIELD-VALUE.
+            IF WHICH-FIELD = 7
+                MOVE VENDOR-CONTACT TO CURRENT-FIELD-VALUE.
+            IF WHICH-FIELD = 8
+                MOVE VENDOR-PHONE TO CURRENT-FIELD-VALUE.
+            IF WHICH-FIELD = 9
+                MOVE VENDOR-STATUS TO CURRENT-FIELD-VALUE.
+            IF WHICH-FIELD = 10
+                MOVE VENDOR-TAX-ID TO CURRENT-FIELD-VALUE.
+            IF WHICH-FIELD = 11
+                MOVE VENDOR-PAYMENT-TERMS TO CURRENT-FIELD-VALUE.
 
-            PERFORM REWRITE-VENDOR-RECORD.
+      *--------------------------------
+      * APPEND A BEFORE/AFTER ENTRY TO
+      * THE AUDIT FILE FOR THE FIELD
+      * JUST CHANGED.
+      *--------------------------------
+       WRITE-AUDIT-RECORD.
+            MOVE VENDOR-NUMBER TO AUDIT-VENDOR-NUMBER.
+            MOVE WHICH-FIELD TO AUDIT-FIELD-NUMBER.
+            MOVE AUDIT-OLD-VALUE-HOLD TO AUDIT-OLD-VALUE.
+            MOVE AUDIT-NEW-VALUE-HOLD TO AUDIT-NEW-VALUE.
+            ACCEPT AUDIT-CHANGE-DATE FROM DATE YYYYMMDD.
+            MOVE OPERATOR-ID TO AUDIT-OPERATOR-ID.
+            WRITE VENDOR-AUDIT-RECORD.
 
+      *--------------------------------
+      * VENDOR NAME IS A REQUIRED FIELD
+      * -- RE-PROMPT RATHER THAN LET AN
+      * ALL-BLANK ENTRY THROUGH.
+      *--------------------------------
        ENTER-VENDOR-NAME.
+            MOVE "N" TO REQUIRED-ENTRY-STATUS.
+            PERFORM TRY-ENTER-VENDOR-NAME
+               UNTIL REQUIRED-ENTRY-WAS-OK.
+
+       TRY-ENTER-VENDOR-NAME.
             DISPLAY "ENTER VENDOR NAME".
-            ACCEPT VENDOR-NAME.
+            MOVE SPACES TO ENTRY-TEXT-STAGING.
+            ACCEPT ENTRY-TEXT-STAGING.
+            CALL "trnchk01" USING ENTRY-TEXT-STAGING
+                                   ENTRY-FIELD-TARGET-LENGTH
+                                   TRUNCATION-STATUS.
+            IF TRUNCATION-WAS-DETECTED
+                DISPLAY "VENDOR NAME IS TOO LONG FOR THIS FIELD "
+                    "(30 CHARACTERS MAX) -- TRY AGAIN"
+            ELSE
+                MOVE ENTRY-TEXT-STAGING TO VENDOR-NAME
+                IF VENDOR-NAME = SPACES
+                    DISPLAY "VENDOR NAME IS REQUIRED -- TRY AGAIN"
+                ELSE
+                    MOVE "Y" TO REQUIRED-ENTRY-STATUS.
 
+      *--------------------------------
+      * VENDOR ADDRESS-1 IS ALSO
+      * REQUIRED -- SAME RE-PROMPT AS
+      * VENDOR NAME ABOVE.
+      *--------------------------------
        ENTER-VENDOR-ADDRESS-1.
+            MOVE "N" TO REQUIRED-ENTRY-STATUS.
+            PERFORM TRY-ENTER-VENDOR-ADDRESS-1
+               UNTIL REQUIRED-ENTRY-WAS-OK.
+
+       TRY-ENTER-VENDOR-ADDRESS-1.
             DISPLAY "ENTER VENDOR ADDRESS-1".
-            ACCEPT VENDOR-ADDRESS-1.
+            MOVE SPACES TO ENTRY-TEXT-STAGING.
+            ACCEPT ENTRY-TEXT-STAGING.
+            CALL "trnchk01" USING ENTRY-TEXT-STAGING
+                                   ENTRY-FIELD-TARGET-LENGTH
+                                   TRUNCATION-STATUS.
+            IF TRUNCATION-WAS-DETECTED
+                DISPLAY "VENDOR ADDRESS-1 IS TOO LONG FOR THIS "
+                    "FIELD (30 CHARACTERS MAX) -- TRY AGAIN"
+            ELSE
+                MOVE ENTRY-TEXT-STAGING TO VENDOR-ADDRESS-1
+                IF VENDOR-ADDRESS-1 = SPACES
+                    DISPLAY "VENDOR ADDRESS-1 IS REQUIRED -- TRY AGAIN"
+                ELSE
+                    MOVE "Y" TO REQUIRED-ENTRY-STATUS.
 
        ENTER-VENDOR-ADDRESS-2.
             DISPLAY "ENTER VENDOR ADDRESS-2".
@@ -187,13 +714,74 @@
             DISPLAY "ENTER VENDOR CITY".
             ACCEPT VENDOR-CITY.
 
+      *--------------------------------
+      * VENDOR STATE MUST BE ONE OF THE
+      * 51 VALID TWO-LETTER CODES, NOT
+      * FREE TEXT -- RE-PROMPT ON A BAD
+      * CODE SO STATE-GROUPED REPORTING
+      * CAN TRUST THE FIELD.
+      *--------------------------------
        ENTER-VENDOR-STATE.
-            DISPLAY "ENTER VENDOR STATE".
+            MOVE "N" TO REQUIRED-ENTRY-STATUS.
+            PERFORM TRY-ENTER-VENDOR-STATE
+               UNTIL REQUIRED-ENTRY-WAS-OK.
+
+       TRY-ENTER-VENDOR-STATE.
+            DISPLAY "ENTER VENDOR STATE (2-LETTER CODE)".
             ACCEPT VENDOR-STATE.
+            PERFORM CHECK-VALID-STATE-CODE.
+            IF STATE-CODE-WAS-FOUND
+                MOVE "Y" TO REQUIRED-ENTRY-STATUS
+            ELSE
+                DISPLAY "INVALID STATE CODE -- TRY AGAIN".
+
+       CHECK-VALID-STATE-CODE.
+            MOVE "N" TO STATE-CODE-STATUS.
+            IF VENDOR-STATE(3:28) = SPACES
+                MOVE 0 TO STATE-TABLE-INDEX
+                PERFORM SCAN-STATE-TABLE
+                   UNTIL STATE-CODE-WAS-FOUND OR
+                       STATE-TABLE-INDEX = 51.
+
+       SCAN-STATE-TABLE.
+            ADD 1 TO STATE-TABLE-INDEX.
+            IF VENDOR-STATE(1:2) = VALID-STATE-CODE(STATE-TABLE-INDEX)
+                MOVE "Y" TO STATE-CODE-STATUS.
 
+      *--------------------------------
+      * VENDOR ZIP MUST BE 5 OR 9
+      * NUMERIC DIGITS -- RE-PROMPT ON
+      * ANYTHING ELSE.
+      *--------------------------------
        ENTER-VENDOR-ZIP.
-            DISPLAY "ENTER VENDOR ZIP".
+            MOVE "N" TO REQUIRED-ENTRY-STATUS.
+            PERFORM TRY-ENTER-VENDOR-ZIP
+               UNTIL REQUIRED-ENTRY-WAS-OK.
+
+       TRY-ENTER-VENDOR-ZIP.
+            DISPLAY "ENTER VENDOR ZIP (5 OR 9 DIGITS)".
             ACCEPT VENDOR-ZIP.
+            PERFORM CHECK-VALID-ZIP-CODE.
+            IF ZIP-CODE-WAS-VALID
+                MOVE "Y" TO REQUIRED-ENTRY-STATUS
+            ELSE
+                DISPLAY "INVALID ZIP CODE -- TRY AGAIN".
+
+       CHECK-VALID-ZIP-CODE.
+            MOVE "N" TO ZIP-CODE-STATUS.
+            PERFORM FIND-ZIP-TEXT-LENGTH.
+            IF (ZIP-TEXT-LENGTH = 5 OR ZIP-TEXT-LENGTH = 9)
+                    AND VENDOR-ZIP(1:ZIP-TEXT-LENGTH) IS NUMERIC
+                MOVE "Y" TO ZIP-CODE-STATUS.
+
+       FIND-ZIP-TEXT-LENGTH.
+            MOVE 30 TO ZIP-TEXT-LENGTH.
+            PERFORM SHRINK-ZIP-TEXT-LENGTH
+               UNTIL ZIP-TEXT-LENGTH = 0 OR
+                   VENDOR-ZIP(ZIP-TEXT-LENGTH:1) NOT = SPACE.
+
+       SHRINK-ZIP-TEXT-LENGTH.
+            SUBTRACT 1 FROM ZIP-TEXT-LENGTH.
 
        ENTER-VENDOR-CONTACT.
             DISPLAY "ENTER VENDOR CONTACT".
@@ -203,7 +791,37 @@
             DISPLAY "ENTER VENDOR PHONE".
             ACCEPT VENDOR-PHONE.
 
+       ENTER-VENDOR-TAX-ID.
+            DISPLAY "ENTER VENDOR TAX ID".
+            ACCEPT VENDOR-TAX-ID.
+
+       ENTER-VENDOR-PAYMENT-TERMS.
+            DISPLAY "ENTER VENDOR PAYMENT TERMS".
+            ACCEPT VENDOR-PAYMENT-TERMS.
+
+      *--------------------------------
+      * DEACTIVATE (OR REACTIVATE) THE
+      * VENDOR WITHOUT REMOVING THE
+      * RECORD, SO OLD PO HISTORY STILL
+      * TIES BACK TO IT.
+      *--------------------------------
+       ENTER-VENDOR-STATUS.
+            IF VENDOR-IS-INACTIVE
+                DISPLAY "REACTIVATE THIS VENDOR? (Y/N)"
+            ELSE
+                DISPLAY "DEACTIVATE THIS VENDOR? (Y/N)".
+            ACCEPT YES-NO-ANSWER.
+            IF YES-NO-ANSWER = "Y" OR YES-NO-ANSWER = "y"
+                IF VENDOR-IS-INACTIVE
+                    MOVE "A" TO VENDOR-STATUS
+                ELSE
+                    MOVE "I" TO VENDOR-STATUS.
+
        REWRITE-VENDOR-RECORD.
+            MOVE "Y" TO REWRITE-STATUS.
+            ACCEPT LAST-CHANGED-DATE FROM DATE YYYYMMDD.
+            MOVE OPERATOR-ID TO LAST-CHANGED-BY.
             REWRITE VENDOR-RECORD WITH LOCK
                INVALID KEY
-               DISPLAY "ERROR REWRITING VENDOR RECORD".
+               DISPLAY "ERROR REWRITING VENDOR RECORD"
+               MOVE "N" TO REWRITE-STATUS.
