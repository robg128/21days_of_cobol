@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Author: Felix Eisenmenger
+      * Date:
+      * Purpose: FILE-CONTROL entry for LABEL-FILE, the mailing-label
+      *          print file produced for active vendors.
+      * Tectonics: cobc
+      ******************************************************************
+           SELECT LABEL-FILE ASSIGN TO "VNDLABEL.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS LABEL-FILE-STATUS.
