@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Author: Felix Eisenmenger
+      * Date:
+      * Purpose: FD for MENU-USAGE-FILE, the usage log for menu03.
+      *          One record per selection made through
+      *          GET-THE-MENU-PICK: who picked it, what they picked,
+      *          and when.
+      * Tectonics: cobc
+      ******************************************************************
+       FD   MENU-USAGE-FILE
+            LABEL RECORDS ARE STANDARD.
+
+       01   MENU-USAGE-RECORD.
+            05 MNU-OPERATOR-ID         PIC X(08).
+            05 MNU-MENU-PICK           PIC 99.
+            05 MNU-USAGE-DATE          PIC 9(8).
+            05 MNU-USAGE-TIME          PIC 9(8).
