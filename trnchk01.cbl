@@ -0,0 +1,51 @@
+      ******************************************************************
+      * Author: Felix Eisenmenger
+      * Date:
+      * Purpose: Shared truncation-check utility.  Built out of the
+      *          same trailing-length comparison trunc01 uses to
+      *          demonstrate silent truncation, but callable from any
+      *          program that wants to know, before it MOVEs an
+      *          entered value into a fixed-width field, whether that
+      *          value is too long to fit without losing characters.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. trnchk01.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       77   SOURCE-TEXT-LENGTH     PIC 9(3).
+
+       LINKAGE SECTION.
+       01   LK-SOURCE-TEXT         PIC X(60).
+       01   LK-TARGET-LENGTH       PIC 9(3).
+       01   LK-TRUNCATION-FLAG     PIC X.
+            88 LK-TRUNCATION-WAS-FOUND  VALUE "Y".
+
+       PROCEDURE DIVISION USING LK-SOURCE-TEXT
+                                 LK-TARGET-LENGTH
+                                 LK-TRUNCATION-FLAG.
+       PROGRAM-BEGIN.
+            MOVE "N" TO LK-TRUNCATION-FLAG.
+            PERFORM FIND-SOURCE-TEXT-LENGTH.
+            IF SOURCE-TEXT-LENGTH > LK-TARGET-LENGTH
+                MOVE "Y" TO LK-TRUNCATION-FLAG.
+            GOBACK.
+
+      *--------------------------------
+      * SAME TRAILING-SPACE SCAN USED
+      * THROUGHOUT THE VENDOR SUITE
+      * (E.G. FIND-ZIP-TEXT-LENGTH) --
+      * START AT THE FULL WIDTH OF THE
+      * STAGING FIELD AND SHRINK UNTIL
+      * A NON-SPACE CHARACTER IS FOUND.
+      *--------------------------------
+       FIND-SOURCE-TEXT-LENGTH.
+            MOVE 60 TO SOURCE-TEXT-LENGTH.
+            PERFORM SHRINK-SOURCE-TEXT-LENGTH
+               UNTIL SOURCE-TEXT-LENGTH = 0 OR
+                   LK-SOURCE-TEXT(SOURCE-TEXT-LENGTH:1) NOT = SPACE.
+
+       SHRINK-SOURCE-TEXT-LENGTH.
+            SUBTRACT 1 FROM SOURCE-TEXT-LENGTH.
